@@ -0,0 +1,35 @@
+//CUSTBAT  JOB (ACCT),'NIGHTLY CUSTOMER BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly batch window for the customer master: a dated backup of
+//* every master/feed file first, so a step that corrupts one of them
+//* can be recovered from by hand instead of rebuilding the master;
+//* then the customers.txt-to-Customer.dat extract, then reconcile.cob
+//* as a post-extract integrity check (confirms the extract actually
+//* wrote customers.txt and Customer.dat into agreement - RECON runs
+//* after EXTRACT, not before, since comparing against yesterday's
+//* Customer.dat would flag a mismatch on every day with ordinary
+//* maintenance activity), then the customer report - each step
+//* conditioned on the prior step's RETURN-CODE so reports.cob never
+//* runs against a master/feed pair that backup, extract, or
+//* reconciliation flagged as bad.
+//*--------------------------------------------------------------*
+//BACKUP   EXEC PGM=masterbackup
+//STEPLIB  DD DSN=CUST.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* skip the extract if the backup itself failed
+//EXTRACT  EXEC PGM=extract,COND=((4,LE,BACKUP))
+//STEPLIB  DD DSN=CUST.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* skip reconciliation if BACKUP or EXTRACT ended with a non-zero
+//* return code - nothing fresh for RECON to check in that case
+//RECON    EXEC PGM=reconcile,COND=((4,LE,BACKUP),(4,LE,EXTRACT))
+//STEPLIB  DD DSN=CUST.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* skip the report if BACKUP, EXTRACT, or RECON flagged a problem
+//REPORT   EXEC PGM=reports,COND=((4,LE,BACKUP),(4,LE,EXTRACT),(4,LE,RECON))
+//STEPLIB  DD DSN=CUST.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
