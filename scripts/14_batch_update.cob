@@ -0,0 +1,274 @@
+       >>SOURCE FORMAT FREE
+*> Batch transaction-file update job: applies an overnight feed of
+*> A/U/D transactions against customers.txt using the same
+*> add/update/soft-delete logic firstprogram.cob's menu uses
+*> interactively, so a feed from another system doesn't have to be
+*> keyed in one record at a time through the menu.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. batchupdate.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT TransactionFile ASSIGN TO "Transactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum OF CustomerData
+           ALTERNATE RECORD KEY IS LastName OF CustomerData WITH DUPLICATES.
+       SELECT CustomerAudit ASSIGN TO "CustomerAudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       *> restart checkpoint: TransactionFile is processed strictly in
+       *> file order, so a checkpointed transaction count tells a
+       *> restarted run exactly how many input records to skip
+       SELECT BatchCheckpoint ASSIGN TO "BatchUpdateCheckpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCkptStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD TransactionFile.
+01 TransactionRecord.
+   COPY TRANREC.
+
+FD CustomerFile.
+01 CustomerData.
+   COPY CUSTREC.
+
+FD CustomerAudit.
+01 AuditRecord.
+   COPY AUDITREC.
+
+FD BatchCheckpoint.
+01 BatchCheckpointRecord.
+   02 CkptTranCount pic 9(7).
+
+WORKING-STORAGE SECTION.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+01 CustExist pic X.
+01 WSBeforeImage PIC X(154).
+01 WSAfterImage  PIC X(154).
+01 WSNow.
+       02 WSNowDate PIC 9(8).
+       02 WSNowTime PIC 9(8).
+01 TranCount pic 9(7) value zero.
+01 AddCount  pic 9(7) value zero.
+01 UpdCount  pic 9(7) value zero.
+01 DelCount  pic 9(7) value zero.
+01 ErrCount  pic 9(7) value zero.
+01 WSCkptStatus pic XX.
+01 CheckpointInterval pic 99 value 10.
+01 WSCkptRemainder pic 99.
+01 WSCkptQuotient pic 9(7).
+01 WSResumeCount pic 9(7) value zero.
+01 WSSkipCount pic 9(7) value zero.
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       perform CheckForPriorCheckpoint
+       open input TransactionFile
+       open i-o CustomerFile
+       open extend CustomerAudit
+       open output BatchCheckpoint
+       if WSResumeCount > 0
+           perform SkipAlreadyApplied
+       end-if
+       read TransactionFile
+           at end set AtEOF to true
+       end-read
+       perform until AtEOF
+           add 1 to TranCount
+           evaluate true
+               when TranAdd OF TransactionRecord
+                   perform ApplyAdd
+               when TranUpdate OF TransactionRecord
+                   perform ApplyUpdate
+               when TranDelete OF TransactionRecord
+                   perform ApplyDelete
+               when other
+                   add 1 to ErrCount
+                   display "Unknown transaction code, skipped: "
+                       TranCode OF TransactionRecord
+           end-evaluate
+           divide TranCount by CheckpointInterval
+               giving WSCkptQuotient remainder WSCkptRemainder
+           if WSCkptRemainder = 0
+               move TranCount to CkptTranCount
+               write BatchCheckpointRecord
+           end-if
+           read TransactionFile
+               at end set AtEOF to true
+           end-read
+       end-perform
+       close TransactionFile, CustomerFile, CustomerAudit, BatchCheckpoint
+       *> reaching this point means every transaction was read and
+       *> applied (or logged as an error) - a normal, not an abended,
+       *> completion - so the checkpoint is stale for the next run and
+       *> must be cleared, or tomorrow's run would read today's final
+       *> TranCount as its own WSResumeCount and skip that many of
+       *> tomorrow's transactions before ever applying them
+       perform ClearCheckpoint
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Transactions read: " TranCount
+       display "  Added: " AddCount " Updated: " UpdCount
+           " Deleted: " DelCount " Errors: " ErrCount
+       display "Elapsed seconds: " WSElapsedSecs
+       stop run.
+
+*> se un run precedente e' abortito a meta', il checkpoint ci dice
+*> quante transazioni erano gia' state applicate con successo
+CheckForPriorCheckpoint.
+       move spaces to WSCkptStatus
+       open input BatchCheckpoint
+       if WSCkptStatus = "00"
+           perform until WSCkptStatus not = "00"
+               read BatchCheckpoint into BatchCheckpointRecord
+               if WSCkptStatus = "00"
+                   move CkptTranCount to WSResumeCount
+               end-if
+           end-perform
+           display "Notice: prior run checkpoint found - "
+               WSResumeCount " transactions already applied, skipping them"
+           close BatchCheckpoint
+       end-if.
+
+*> azzera il checkpoint dopo un completamento normale del run, cosi
+*> il prossimo run non legge il conteggio del run di oggi come se
+*> fosse il proprio punto di ripresa
+ClearCheckpoint.
+       open output BatchCheckpoint
+       close BatchCheckpoint.
+
+*> scarta le transazioni gia' applicate nel run precedente senza
+*> rieseguirle, cosi non vengono applicate due volte
+SkipAlreadyApplied.
+       perform until WSSkipCount = WSResumeCount or AtEOF
+           read TransactionFile
+               at end set AtEOF to true
+           end-read
+           if not AtEOF
+               add 1 to WSSkipCount
+               add 1 to TranCount
+           end-if
+       end-perform.
+
+*> applica una transazione A esattamente come AddCust, usando
+*> MOVE CORRESPONDING per copiare i campi dalla transazione
+ApplyAdd.
+       move corresponding TransactionRecord to CustomerData
+       perform ClassifyTier
+       move spaces to WSBeforeImage
+       move CustomerData to WSAfterImage
+       write CustomerData
+           invalid key
+               add 1 to ErrCount
+               display "Add failed, ID taken: " IDNum OF TransactionRecord
+           not invalid key
+               perform WriteAddAudit
+               add 1 to AddCount
+       end-write.
+
+*> applica una transazione U esattamente come UpdateCust
+ApplyUpdate.
+       move "Y" to CustExist
+       move IDNum OF TransactionRecord to IDNum OF CustomerData
+       read CustomerFile
+           invalid key move "N" to CustExist
+       end-read
+       if CustExist = "N"
+           add 1 to ErrCount
+           display "Update failed, ID not found: " IDNum OF TransactionRecord
+       else
+           move CustomerData to WSBeforeImage
+           move corresponding TransactionRecord to CustomerData
+           perform ClassifyTier
+           move CustomerData to WSAfterImage
+           rewrite CustomerData
+               invalid key
+                   add 1 to ErrCount
+                   display "Update failed: " IDNum OF TransactionRecord
+               not invalid key
+                   perform WriteUpdateAudit
+                   add 1 to UpdCount
+           end-rewrite
+       end-if.
+
+*> classifica il cliente in Preferred/Standard in base al volume
+*> ordini, stessa logica di ClassifyTier in 11_first_program.cob
+ClassifyTier.
+       if OrderVolume OF CustomerData >= 10
+           set PreferredCustomer OF CustomerData to true
+       else
+           set StandardCustomer OF CustomerData to true
+       end-if.
+
+*> applica una transazione D esattamente come DeleteCust: soft delete,
+*> nessuna conferma interattiva visto che e' un run batch
+ApplyDelete.
+       move "Y" to CustExist
+       move IDNum OF TransactionRecord to IDNum OF CustomerData
+       read CustomerFile
+           invalid key move "N" to CustExist
+       end-read
+       if CustExist = "N"
+           add 1 to ErrCount
+           display "Delete failed, ID not found: " IDNum OF TransactionRecord
+       else
+           move CustomerData to WSBeforeImage
+           set InactiveCust OF CustomerData to true
+           accept CustInactiveDate OF CustomerData from date yyyymmdd
+           move CustomerData to WSAfterImage
+           rewrite CustomerData
+               invalid key
+                   add 1 to ErrCount
+                   display "Delete failed: " IDNum OF TransactionRecord
+               not invalid key
+                   perform WriteDeleteAudit
+                   add 1 to DelCount
+           end-rewrite
+       end-if.
+
+StampAuditTimestamp.
+       accept WSNowDate from date yyyymmdd
+       accept WSNowTime from time
+       move spaces to AuditTimestamp
+       string WSNowDate delimited by size
+           "-" delimited by size
+           WSNowTime delimited by size
+           into AuditTimestamp.
+
+WriteAddAudit.
+       set AuditAdd to true
+       move IDNum OF CustomerData to AuditIDNum
+       *> no interactive operator for a batch-applied transaction,
+       *> same convention 27_mass_delete.cob uses for its own audit writes
+       move "BATCH" to AuditOperatorID
+       move WSBeforeImage to AuditBeforeImage
+       move WSAfterImage to AuditAfterImage
+       perform StampAuditTimestamp
+       write AuditRecord.
+
+WriteUpdateAudit.
+       set AuditUpdateTran to true
+       move IDNum OF CustomerData to AuditIDNum
+       move "BATCH" to AuditOperatorID
+       move WSBeforeImage to AuditBeforeImage
+       move WSAfterImage to AuditAfterImage
+       perform StampAuditTimestamp
+       write AuditRecord.
+
+WriteDeleteAudit.
+       set AuditDeleteTran to true
+       move IDNum OF CustomerData to AuditIDNum
+       move "BATCH" to AuditOperatorID
+       move WSBeforeImage to AuditBeforeImage
+       move WSAfterImage to AuditAfterImage
+       perform StampAuditTimestamp
+       write AuditRecord.
