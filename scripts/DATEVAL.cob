@@ -0,0 +1,44 @@
+           >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DATEVAL.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+       01 WSDaysInMonth PIC 99.
+LINKAGE SECTION.
+       01 LMonth PIC 99.
+       01 LDay   PIC 99.
+       01 LYear  PIC 9(4).
+       01 LValid PIC X.
+           88 DateIsValid VALUE "Y".
+PROCEDURE DIVISION using LMonth, LDay, LYear, LValid.
+       *> stesso pattern di GETSUM.cob: valida un mese/giorno/anno e
+       *> ritorna Y/N in LValid via USING, come il risultato di una
+       *> funzione di un modulo esterno
+       move "Y" to LValid
+       if LMonth < 1 or LMonth > 12
+           move "N" to LValid
+       end-if
+       if LYear < 1
+           move "N" to LValid
+       end-if
+       if DateIsValid
+           evaluate LMonth
+               when 1 when 3 when 5 when 7 when 8 when 10 when 12
+                   move 31 to WSDaysInMonth
+               when 4 when 6 when 9 when 11
+                   move 30 to WSDaysInMonth
+               when 2
+                   if function mod(LYear, 4) = 0 and
+                           (function mod(LYear, 100) not = 0 or
+                            function mod(LYear, 400) = 0)
+                       move 29 to WSDaysInMonth
+                   else
+                       move 28 to WSDaysInMonth
+                   end-if
+           end-evaluate
+           if LDay < 1 or LDay > WSDaysInMonth
+               move "N" to LValid
+           end-if
+       end-if.
+*> ricorda che la compili con cobc -m non -x
+EXIT PROGRAM.
