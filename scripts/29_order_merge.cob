@@ -0,0 +1,159 @@
+       >>SOURCE FORMAT FREE
+*> Nightly merge job: drains OrderStaging.dat (the RELATIVE staging
+*> area 22_order_entry.cob appends new orders to during the day) into
+*> the real Orders master (orders.txt), then bumps each customer's
+*> OrderVolume/tier the same way AddOrder used to do in real time,
+*> and empties the staging file so the next day starts clean.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ordermerge.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OrderStaging ASSIGN TO "OrderStaging.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL.
+       SELECT OrdersFile ASSIGN TO "orders.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OrderNum OF OrderData
+           ALTERNATE RECORD KEY IS OrderCustIDNum OF OrderData WITH DUPLICATES.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum OF CustomerData
+           ALTERNATE RECORD KEY IS LastName OF CustomerData WITH DUPLICATES.
+       SELECT ErrorLog ASSIGN TO "ErrorLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD OrderStaging.
+01 StagingData.
+   COPY ORDERREC.
+
+FD OrdersFile.
+01 OrderData.
+   COPY ORDERREC.
+
+FD CustomerFile.
+01 CustomerData.
+   COPY CUSTREC.
+
+FD ErrorLog.
+01 ErrorRecord.
+   COPY ERRORREC.
+
+WORKING-STORAGE SECTION.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+01 CustExist pic X.
+01 WSErrParagraph PIC X(20).
+01 WSErrMessage PIC X(40).
+01 WSMergedCount pic 9(7) value zero.
+01 WSErrCount pic 9(7) value zero.
+01 WSNow.
+       02 WSNowDate PIC 9(8).
+       02 WSNowTime PIC 9(8).
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       open input OrderStaging
+       open i-o OrdersFile
+       open i-o CustomerFile
+       open extend ErrorLog
+       read OrderStaging next record
+           at end set AtEOF to true
+       end-read
+       perform until AtEOF
+           perform MergeOneOrder
+           read OrderStaging next record
+               at end set AtEOF to true
+           end-read
+       end-perform
+       close OrderStaging, OrdersFile, CustomerFile, ErrorLog
+       *> empty the staging area now that every staged order has been
+       *> merged (or rejected and logged), so tomorrow's intake starts
+       *> from a clean file instead of re-merging today's orders again
+       open output OrderStaging
+       close OrderStaging
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Orders merged: " WSMergedCount "  Errors: " WSErrCount
+       display "Elapsed seconds: " WSElapsedSecs
+       if WSErrCount > 0
+           move 4 to RETURN-CODE
+       else
+           move 0 to RETURN-CODE
+       end-if
+       stop run.
+
+*> scrive lo staged order sull'Orders master e aggiorna il cliente,
+*> esattamente come faceva AddOrder/BumpCustomerOrderVolume prima che
+*> l'intake passasse dallo staging
+MergeOneOrder.
+       move StagingData to OrderData
+       write OrderData
+           invalid key
+               add 1 to WSErrCount
+               move OrderCustIDNum OF OrderData to IDNum OF CustomerData
+               move "MergeOneOrder" to WSErrParagraph
+               move "Order number already on master" to WSErrMessage
+               perform WriteMergeErrorLog
+           not invalid key
+               add 1 to WSMergedCount
+               perform BumpCustomerOrderVolume
+       end-write.
+
+*> aggiorna il volume ordini del cliente e lo riclassifica in
+*> Preferred/Standard, come faceva AddOrder in 22_order_entry.cob
+BumpCustomerOrderVolume.
+       move "Y" to CustExist
+       move OrderCustIDNum OF OrderData to IDNum OF CustomerData
+       read CustomerFile
+           invalid key move "N" to CustExist
+       end-read
+       if CustExist = "N"
+           add 1 to WSErrCount
+           move "BumpCustomerOrderVolume" to WSErrParagraph
+           move "Customer not found, tier not updated" to WSErrMessage
+           perform WriteMergeErrorLog
+       else
+           add 1 to OrderVolume OF CustomerData
+           if OrderVolume OF CustomerData >= 10
+               set PreferredCustomer OF CustomerData to true
+           else
+               set StandardCustomer OF CustomerData to true
+           end-if
+           rewrite CustomerData
+               invalid key
+                   add 1 to WSErrCount
+                   move "BumpCustomerOrderVolume" to WSErrParagraph
+                   move "Tier update failed" to WSErrMessage
+                   perform WriteMergeErrorLog
+           end-rewrite
+       end-if.
+
+*> stesso ErrorLog/ERRORREC usato dagli altri job batch; IDNum OF
+*> CustomerData porta il customer coinvolto, zero se non applicabile
+WriteMergeErrorLog.
+       move IDNum OF CustomerData to ErrIDNum
+       move "BATCH" to ErrOperatorID
+       move WSErrParagraph to ErrParagraph
+       move WSErrMessage to ErrMessage
+       perform StampErrorTimestamp
+       write ErrorRecord.
+
+*> stesso schema di timestamp di 27_mass_delete.cob
+StampErrorTimestamp.
+       accept WSNowDate from date yyyymmdd
+       accept WSNowTime from time
+       move spaces to ErrTimestamp
+       string WSNowDate delimited by size
+           "-" delimited by size
+           WSNowTime delimited by size
+           into ErrTimestamp.
