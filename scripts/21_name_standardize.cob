@@ -0,0 +1,105 @@
+       >>SOURCE FORMAT FREE
+*> Name-standardization pass: walks customers.txt and proper-cases
+*> FirstName/LastName (first letter upper, rest lower) and trims
+*> stray leading/trailing spaces, the way 08_strings.cob builds a
+*> clean result with STRING and counts characters with INSPECT
+*> TALLYING. Rewrites only the records that actually changed.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. namestd.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+   COPY CUSTREC.
+
+WORKING-STORAGE SECTION.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+01 WSOrigFirst pic X(15).
+01 WSOrigLast  pic X(15).
+01 WSWorkName  pic X(15).
+01 WSLeadSpaces pic 9(3).
+01 WSChangedFlag pic X value "N".
+       88 NameChanged value "Y".
+01 WSScannedCount  pic 9(5) value zero.
+01 WSChangedCount  pic 9(5) value zero.
+01 WSStraySpaceCount pic 9(5) value zero.
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       open i-o CustomerFile
+       move zero to IDNum
+       start CustomerFile key is not less than IDNum
+           invalid key set AtEOF to true
+       end-start
+       perform until AtEOF
+           read CustomerFile next record
+               at end set AtEOF to true
+           end-read
+           if not AtEOF
+               add 1 to WSScannedCount
+               perform StandardizeOneRecord
+           end-if
+       end-perform
+       close CustomerFile
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Customers scanned: " WSScannedCount
+       display "Names standardized: " WSChangedCount
+       display "Stray leading spaces trimmed: " WSStraySpaceCount
+       display "Elapsed seconds: " WSElapsedSecs
+       stop run.
+
+*> ripulisce FirstName e LastName e riscrive il record solo se e'
+*> effettivamente cambiato qualcosa
+StandardizeOneRecord.
+       move "N" to WSChangedFlag
+       move FirstName to WSOrigFirst
+       move LastName to WSOrigLast
+       move WSOrigFirst to WSWorkName
+       perform StandardizeName
+       if WSWorkName not = WSOrigFirst
+           move WSWorkName to FirstName
+           move "Y" to WSChangedFlag
+       end-if
+       move WSOrigLast to WSWorkName
+       perform StandardizeName
+       if WSWorkName not = WSOrigLast
+           move WSWorkName to LastName
+           move "Y" to WSChangedFlag
+       end-if
+       if NameChanged
+           rewrite CustomerData
+               invalid key display "Standardize rewrite failed for IDNum " IDNum
+               not invalid key add 1 to WSChangedCount
+           end-rewrite
+       end-if.
+
+*> trim spazi superflui e proper-case (prima lettera maiuscola, resto
+*> minuscolo) su WSWorkName; conta quanti spazi iniziali toglie
+StandardizeName.
+       move zero to WSLeadSpaces
+       inspect WSWorkName tallying WSLeadSpaces
+           for leading spaces
+       if WSLeadSpaces > 0
+           add 1 to WSStraySpaceCount
+       end-if
+       move function trim(WSWorkName) to WSWorkName
+       move function lower-case(WSWorkName) to WSWorkName
+       if WSWorkName not = spaces
+           move function upper-case(WSWorkName(1:1)) to WSWorkName(1:1)
+       end-if.
