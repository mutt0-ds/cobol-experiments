@@ -8,109 +8,594 @@ FILE-CONTROL.
        SELECT CustomerFile ASSIGN TO "customers.txt"
            *> in questo caso uso un key-value file e cambio modo
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
-           RECORD KEY IS IDNum.
+           *> DYNAMIC allows the random reads AddCust/GetCust/etc need
+           *> as well as the START/READ NEXT browse ListAllCust does
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES
+           *> manual lock so a second operator touching the same record
+           *> gets a clear "record in use" status instead of the runtime
+           *> just granting/denying the READ with no way to explain why
+           LOCK MODE IS MANUAL
+           FILE STATUS IS WSFileStatus.
+       *> audit trail of every add/update/delete transaction
+       SELECT CustomerAudit ASSIGN TO "CustomerAudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       *> dedicated exception log for INVALID KEY conditions, so a
+       *> failed attempt survives after the terminal scrolls past it
+       SELECT ErrorLog ASSIGN TO "ErrorLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       *> operator ID/password master, checked at login before the menu
+       *> is ever shown
+       SELECT OperatorFile ASSIGN TO "operators.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OpUserID OF OperatorData
+           FILE STATUS IS WSOperatorStatus.
 DATA DIVISION.
 FILE SECTION.
-*> Customer file ha sempre lo stesso schema
+*> Customer file ha sempre lo stesso schema, condiviso con Customer.dat
+*> e con l'extract tramite la copybook CUSTREC
 FD CustomerFile.
 01 CustomerData.
-       02 IDNum    PIC 99.
-       02 FirstName    PIC X(15).
-       02 LastName     PIC X(15).
-    
+   COPY CUSTREC.
+FD CustomerAudit.
+01 AuditRecord.
+   COPY AUDITREC.
+FD ErrorLog.
+01 ErrorRecord.
+   COPY ERRORREC.
+FD OperatorFile.
+01 OperatorData.
+   COPY OPERREC.
+
 WORKING-STORAGE SECTION.
 *> tracciamo le scelte del menu dell'utente
 01 Choice pic 9.
 01 StayOpen PIC X value 'Y'.
 01 CustExist PIC X.
+01 DeleteConfirm PIC X.
+01 GetCustMode PIC 9.
+01 ListEOFFlag PIC X value "N".
+       88 ListEOF value "Y".
+01 NameToValidate PIC X(15).
+01 NameValidFlag PIC X value "N".
+       88 NameIsValid value "Y".
+01 NewIDNum PIC 9(5).
+01 NewFirstName PIC X(15).
+01 NewLastName PIC X(15).
+01 DupIDNum PIC 9(5).
+01 AddConfirm PIC X.
+01 DuplicateFoundFlag PIC X value "N".
+       88 DuplicateNameFound value "Y".
+01 ScanDoneFlag PIC X value "N".
+       88 ScanDone value "Y".
+01 WSBeforeImage PIC X(154).
+01 WSAfterImage  PIC X(154).
+01 WSNow.
+       02 WSNowDate PIC 9(8).
+       02 WSNowTime PIC 9(8).
+*> operatore che sta usando il menu in questa sessione, cosi l'audit
+*> trail puo' dire chi ha fatto cosa e non solo cosa e' cambiato
+01 OperatorID PIC X(8) value spaces.
+*> usati da WriteErrorLog per costruire la riga del log eccezioni
+01 WSErrParagraph PIC X(20).
+01 WSErrMessage PIC X(40).
+*> usato per validare CustDateOfBirth via la subroutine DATEVAL
+01 WSDateValid PIC X.
+       88 WSDateIsValid VALUE "Y".
+*> stato I-O di CustomerFile; "51" e' il vero record-lock conflict
+*> status di GnuCOBOL ("9D" non viene mai restituito - controllato
+*> anche lui per sicurezza), usato per distinguere un record occupato
+*> da un altro operatore da un vero INVALID KEY
+01 WSFileStatus PIC XX.
+*> password digitata al prompt di login, confrontata col record
+*> OperatorFile per l'OperatorID inserito
+01 WSEnteredPassword PIC X(8).
+01 WSLoginFlag PIC X value "N".
+       88 LoginSuccess value "Y".
+*> stato I-O di OperatorFile; "35" e' "file non trovato" - nessun
+*> maintenance program ha ancora mai creato operators.txt la prima
+*> volta che questo programma viene eseguito
+01 WSOperatorStatus PIC XX.
 
 PROCEDURE DIVISION.
 StartPara.
+       *> WORKING-STORAGE persiste tra CALL ripetute nella stessa run
+       *> unit (26_main_menu.cob richiama questo programma piu' volte
+       *> senza CANCEL), quindi lo stato di fine-sessione della volta
+       *> precedente va azzerato qui prima di mostrare il menu di nuovo
+       move "Y" to StayOpen
+       move "N" to WSLoginFlag
        *> sia input che output
        open I-O CustomerFile.
-       perform until StayOpen="N"
-           display " "
-           display "CUSTOMER RECORDS"
-           display "1 : Add Customer"
-           display "2 : Delete Customer"
-           display "3 : Update Customer"
-           display "4 : Get Customer"
-           display "0 : Quit"
-           display ": " with no advancing 
-           accept Choice
-           evaluate Choice
-               when 1 perform AddCust
-               when 2 perform DeleteCust
-               when 3 perform UpdateCust
-               when 4 perform GetCust
-               WHEN OTHER move 'N' TO StayOpen
-           end-evaluate
-       end-perform
-       close CustomerFile.
-       stop run.
+       open extend CustomerAudit.
+       open extend ErrorLog.
+       open input OperatorFile
+       if WSOperatorStatus = "35"
+           *> operators.txt non esiste ancora - lo creiamo al volo con
+           *> un operatore di default, cosi il login non abortisce
+           *> fatalmente la primissima volta che il programma gira
+           perform SeedDefaultOperator
+           open input OperatorFile
+       end-if.
+       display " "
+       display "Operator ID: " with no advancing
+       accept OperatorID
+       *> stesso pattern "perform X N times" di 04_paragraphs.cob,
+       *> usato qui per limitare a 3 i tentativi di login; ogni
+       *> iterazione si comporta da no-op una volta che LoginSuccess
+       *> e' gia' stato impostato
+       perform CheckOperatorLogin 3 times
+       close OperatorFile.
+       if LoginSuccess
+           perform until StayOpen="N"
+               display " "
+               display "CUSTOMER RECORDS"
+               display "1 : Add Customer"
+               display "2 : Delete Customer"
+               display "3 : Update Customer"
+               display "4 : Get Customer"
+               display "5 : List All Customers"
+               display "0 : Quit"
+               display ": " with no advancing
+               accept Choice
+               evaluate Choice
+                   when 1 perform AddCust
+                   when 2 perform DeleteCust
+                   when 3 perform UpdateCust
+                   when 4 perform GetCust
+                   when 5 perform ListAllCust
+                   WHEN OTHER move 'N' TO StayOpen
+               end-evaluate
+           end-perform
+       else
+           display "Too many failed login attempts - menu locked."
+           move zero to IDNum
+           move "StartPara" to WSErrParagraph
+           move "Login lockout: 3 failed attempts" to WSErrMessage
+           perform WriteErrorLog
+       end-if
+       close CustomerFile, CustomerAudit, ErrorLog.
+       goback.
+
+*> crea operators.txt con un solo operatore di default (ADMIN/ADMIN),
+*> visto che non esiste ancora alcun maintenance program per questo
+*> file - un sysadmin dovrebbe cambiare questa password al primo login
+SeedDefaultOperator.
+       open output OperatorFile
+       move "ADMIN" to OpUserID
+       move "ADMIN" to OpPassword
+       write OperatorData
+       close OperatorFile.
+
+*> un tentativo di login: se l'OperatorID/password combacia con
+*> OperatorFile imposta LoginSuccess, altrimenti richiede di nuovo le
+*> credenziali; non fa nulla se LoginSuccess e' gia' stato impostato
+*> da un tentativo precedente, cosi le iterazioni restanti del
+*> "perform 3 times" diventano no-op
+CheckOperatorLogin.
+       if not LoginSuccess
+           move OperatorID to OpUserID
+           display "Password: " with no advancing
+           accept WSEnteredPassword
+           read OperatorFile
+               invalid key display "Invalid operator ID or password"
+               not invalid key
+                   if OpPassword = WSEnteredPassword
+                       set LoginSuccess to true
+                   else
+                       display "Invalid operator ID or password"
+                   end-if
+           end-read
+       end-if.
 
 *> diverse funzioni ausiliarie che vengono chiamate dal menu
 AddCust.
        display " "
        display "Enter ID: " with no advancing.
        accept IDNum.
-       display "Enter First Name: " with no advancing.
-       accept FirstName.
-       display "Enter Last Name: " with no advancing.
-       accept LastName.
+       perform until NameIsValid
+           display "Enter First Name: " with no advancing
+           accept FirstName
+           move FirstName to NameToValidate
+           perform ValidateName
+       end-perform
+       *> NameValidFlag is set by the First Name loop above, so it has
+       *> to be cleared here or this loop's exit test is already true
+       *> and the Last Name prompt never runs
+       move "N" to NameValidFlag
+       perform until NameIsValid
+           display "Enter Last Name: " with no advancing
+           accept LastName
+           move LastName to NameToValidate
+           perform ValidateName
+       end-perform
+       move IDNum to NewIDNum
+       move FirstName to NewFirstName
+       move LastName to NewLastName
+       perform CheckDuplicateName
+       move "Y" to AddConfirm
+       if DuplicateNameFound
+           display "Warning: " NewFirstName " " NewLastName
+               " already exists under ID " DupIDNum
+           display "Add anyway? (Y/N): " with no advancing
+           accept AddConfirm
+       end-if
+       move NewIDNum to IDNum
+       move NewFirstName to FirstName
+       move NewLastName to LastName
+       *> CustomerData is the same FD buffer every READ in this run unit
+       *> touches, so it's still carrying whatever GetCust/UpdateCust/
+       *> DeleteCust - or CheckDuplicateName's own browse just above -
+       *> last read into it; a brand-new customer has to start Active,
+       *> Active acct status, zero order volume, and never-inactive
+       *> instead of inheriting some other customer's leftover values
+       set ActiveCust to true
+       set AcctActive to true
+       move zero to OrderVolume
+       move zero to CustInactiveDate
+       display "Enter Address Line: " with no advancing
+       accept AddrLine1
+       display "Enter City: " with no advancing
+       accept AddrCity
+       perform until ValidState
+           display "Enter State (2-letter code): " with no advancing
+           accept AddrState
+           if not ValidState
+               display "Not a recognized state code"
+           end-if
+       end-perform
+       display "Enter Zip: " with no advancing
+       accept AddrZip
+       display "Enter Phone: " with no advancing
+       accept Phone
+       display "Enter Email: " with no advancing
+       accept Email
+       display "Enter Sales Rep ID: " with no advancing
+       accept CustSalesRepID
+       move "N" to WSDateValid
+       perform until WSDateIsValid
+           display "Enter Date of Birth (MM DD YYYY): " with no advancing
+           accept MOB
+           accept DOB
+           accept YOB
+           call "DATEVAL" using MOB, DOB, YOB, WSDateValid
+           if not WSDateIsValid
+               display "Not a valid date, try again"
+           end-if
+       end-perform
+       perform ClassifyTier
        display " "
-       write CustomerData
-           invalid key display "ID Taken"
-       end-write.
+       if AddConfirm = "Y" or AddConfirm = "y"
+           move spaces to WSBeforeImage
+           move CustomerData to WSAfterImage
+           write CustomerData
+               invalid key
+                   if WSFileStatus = "9D" or WSFileStatus = "51"
+                       display "Record in use by another user, try again"
+                       move "AddCust" to WSErrParagraph
+                       move "Record in use" to WSErrMessage
+                   else
+                       display "ID Taken"
+                       move "AddCust" to WSErrParagraph
+                       move "ID Taken" to WSErrMessage
+                   end-if
+                   perform WriteErrorLog
+               not invalid key
+                   *> status 51 (record locked) is category 5, not 2, so
+                   *> GnuCOBOL never raises INVALID KEY for it - check it
+                   *> here too or a lock conflict on WRITE would silently
+                   *> fall through to WriteAddAudit as if it had succeeded
+                   if WSFileStatus = "51"
+                       display "Record in use by another user, try again"
+                       move "AddCust" to WSErrParagraph
+                       move "Record in use" to WSErrMessage
+                       perform WriteErrorLog
+                   else
+                       perform WriteAddAudit
+                   end-if
+           end-write
+       else
+           display "Add cancelled"
+       end-if.
 
 DeleteCust.
+       MOVE 'Y' TO CustExist.
        display " "
        display "Enter Customer ID to delete: " with no advancing.
        accept IDNum.
-       delete CustomerFile
-           invalid key display "Key doesn't exist"
-       end-delete.
+       *> WITH LOCK holds the record for us through the rewrite below,
+       *> so a second operator can't sneak in a change between the read
+       *> and the delete; INVALID KEY still covers the not-found case
+       read CustomerFile WITH LOCK
+           invalid key move 'N' to CustExist
+       end-read.
+       if WSFileStatus = "9D" or WSFileStatus = "51"
+           display "Record in use by another user, try again"
+           move "DeleteCust" to WSErrParagraph
+           move "Record in use" to WSErrMessage
+           perform WriteErrorLog
+       else
+           if CustExist = 'N'
+               display "Key doesn't exist"
+               move "DeleteCust" to WSErrParagraph
+               move "Key doesn't exist" to WSErrMessage
+               perform WriteErrorLog
+           else
+               display "Delete " FirstName " " LastName " - are you sure? (Y/N): "
+                   with no advancing
+               accept DeleteConfirm
+               if DeleteConfirm = 'Y' or DeleteConfirm = 'y'
+                   move CustomerData to WSBeforeImage
+                   *> soft delete: flag inactive instead of a hard DELETE, so a
+                   *> mistaken delete can be restored by flipping the flag back
+                   set InactiveCust to true
+                   accept CustInactiveDate from date yyyymmdd
+                   move CustomerData to WSAfterImage
+                   rewrite CustomerData
+                       invalid key
+                           display "Key doesn't exist"
+                           move "DeleteCust" to WSErrParagraph
+                           move "Key doesn't exist" to WSErrMessage
+                           perform WriteErrorLog
+                       not invalid key perform WriteDeleteAudit
+                   end-rewrite
+               else
+                   display "Delete cancelled"
+               end-if
+               unlock CustomerFile
+           end-if
+       end-if.
 
 UpdateCust.
        MOVE 'Y' TO CustExist.
        DISPLAY " ".
        DISPLAY "Enter ID to Update : " WITH NO ADVANCING.
        ACCEPT IDNum.
-       *> Read customer or mark N if doesn't exist
-       READ CustomerFile
+       *> Read customer or mark N if doesn't exist; WITH LOCK holds the
+       *> record through the rewrite below so a second operator editing
+       *> the same ID gets turned away instead of silently overwriting
+       READ CustomerFile WITH LOCK
            INVALID KEY MOVE 'N' TO CustExist
        END-READ.
+       IF WSFileStatus = "9D" OR WSFileStatus = "51"
+           DISPLAY "Record in use by another user, try again"
+           MOVE "UpdateCust" TO WSErrParagraph
+           MOVE "Record in use" TO WSErrMessage
+           PERFORM WriteErrorLog
+       ELSE
        *> Display error because ID doesn't exist
        IF CustExist='N'
            DISPLAY "Customer Doesn't Exist"
+           MOVE "UpdateCust" TO WSErrParagraph
+           MOVE "Customer Doesn't Exist" TO WSErrMessage
+           PERFORM WriteErrorLog
        ELSE
-           DISPLAY "Enter the New First Name : " WITH NO ADVANCING
-           ACCEPT FirstName
-           DISPLAY "Enter the New Last Name : " WITH NO ADVANCING
-           ACCEPT LastName
+           MOVE CustomerData TO WSBeforeImage
+           PERFORM UNTIL NameIsValid
+               DISPLAY "Enter the New First Name : " WITH NO ADVANCING
+               ACCEPT FirstName
+               MOVE FirstName TO NameToValidate
+               PERFORM ValidateName
+           END-PERFORM
+           *> NameValidFlag is set by the First Name loop above, so it
+           *> has to be cleared here or this loop's exit test is
+           *> already true and the Last Name prompt never runs
+           MOVE "N" TO NameValidFlag
+           PERFORM UNTIL NameIsValid
+               DISPLAY "Enter the New Last Name : " WITH NO ADVANCING
+               ACCEPT LastName
+               MOVE LastName TO NameToValidate
+               PERFORM ValidateName
+           END-PERFORM
+           DISPLAY "Enter Address Line : " WITH NO ADVANCING
+           ACCEPT AddrLine1
+           DISPLAY "Enter City : " WITH NO ADVANCING
+           ACCEPT AddrCity
+           PERFORM UNTIL ValidState
+               DISPLAY "Enter State (2-letter code) : " WITH NO ADVANCING
+               ACCEPT AddrState
+               IF NOT ValidState
+                   DISPLAY "Not a recognized state code"
+               END-IF
+           END-PERFORM
+           DISPLAY "Enter Zip : " WITH NO ADVANCING
+           ACCEPT AddrZip
+           DISPLAY "Enter Phone : " WITH NO ADVANCING
+           ACCEPT Phone
+           DISPLAY "Enter Email : " WITH NO ADVANCING
+           ACCEPT Email
+           DISPLAY "Enter Sales Rep ID : " WITH NO ADVANCING
+           ACCEPT CustSalesRepID
+           MOVE "N" TO WSDateValid
+           PERFORM UNTIL WSDateIsValid
+               DISPLAY "Enter Date of Birth (MM DD YYYY) : " WITH NO ADVANCING
+               ACCEPT MOB
+               ACCEPT DOB
+               ACCEPT YOB
+               CALL "DATEVAL" USING MOB, DOB, YOB, WSDateValid
+               IF NOT WSDateIsValid
+                   DISPLAY "Not a valid date, try again"
+               END-IF
+           END-PERFORM
+           PERFORM ClassifyTier
+           DISPLAY "Account Status (A=Active P=PastDue H=OnHold C=Closed): "
+               WITH NO ADVANCING
+           ACCEPT AcctStatusFlag
+           *> Update record for matching ID
+           MOVE CustomerData TO WSAfterImage
+           REWRITE CustomerData
+               INVALID KEY
+                   DISPLAY "Customer Not Updated"
+                   MOVE "UpdateCust" TO WSErrParagraph
+                   MOVE "Customer Not Updated" TO WSErrMessage
+                   PERFORM WriteErrorLog
+               NOT INVALID KEY PERFORM WriteUpdateAudit
+           END-REWRITE
+           UNLOCK CustomerFile
+       END-IF
        END-IF.
-       *> Update record for matching ID
-       REWRITE CustomerData
-           INVALID KEY DISPLAY "Customer Not Updated"
-       END-REWRITE.
- 
+
 
 GetCust.
        move "Y" to CustExist.
        display " "
-       display "Enter Customer ID to read: " with no advancing.
-       accept IDNum.
-       read CustomerFile
-           invalid key move "N" to CustExist
-       end-read
-       if CustExist = "N"
+       display "Look up by (1) ID or (2) Last Name: " with no advancing.
+       accept GetCustMode.
+       if GetCustMode = 2
+           display "Enter Last Name: " with no advancing
+           accept LastName
+           read CustomerFile key is LastName
+               invalid key move "N" to CustExist
+           end-read
+       else
+           display "Enter Customer ID to read: " with no advancing
+           accept IDNum
+           read CustomerFile key is IDNum
+               invalid key move "N" to CustExist
+           end-read
+       end-if
+       if CustExist = "N" or InactiveCust
            display "Customer doesn't exist"
+           move "GetCust" to WSErrParagraph
+           move "Customer doesn't exist" to WSErrMessage
+           perform WriteErrorLog
        else
            display "ID: " IDNum
            display "First Name: " FirstName
            display "Last Name: " LastName
+           evaluate true
+               when PreferredCustomer display "Tier: Preferred"
+               when StandardCustomer display "Tier: Standard"
+           end-evaluate
+           *> stesso pattern EVALUATE TRUE / WHEN 88-level di
+           *> 03_ifs.cob's TestNumber, applicato all'account status
+           evaluate true
+               when AcctActive display "Account Status: Active"
+               when AcctPastDue display "Account Status: Past Due"
+               when AcctOnHold display "Account Status: On Hold"
+               when AcctClosed display "Account Status: Closed"
+               when other display "Account Status: Unknown"
+           end-evaluate
        end-if.
 
-close CustomerFile.
-stop run.
+*> classifica il cliente in Preferred/Standard in base al volume
+*> ordini, con 88-level condition names come in CUSTREC
+ClassifyTier.
+       if OrderVolume >= 10
+           set PreferredCustomer to true
+       else
+           set StandardCustomer to true
+       end-if.
+
+*> rifiuta un nome vuoto o tutto numerico, come fa ifs.cob con Score
+ValidateName.
+       if NameToValidate = spaces
+           display "Name cannot be blank"
+           move "N" to NameValidFlag
+       else
+           if NameToValidate is numeric
+               display "Name cannot be all numeric"
+               move "N" to NameValidFlag
+           else
+               move "Y" to NameValidFlag
+           end-if
+       end-if.
+
+*> scansiona per un FirstName+LastName gia' esistente, usando la chiave
+*> alternata su LastName cosi non serve scorrere tutto il file
+CheckDuplicateName.
+       move "N" to DuplicateFoundFlag
+       move "N" to ScanDoneFlag
+       move NewLastName to LastName
+       start CustomerFile key is equal to LastName
+           invalid key move "Y" to ScanDoneFlag
+       end-start
+       perform until ScanDone
+           read CustomerFile next record
+               at end move "Y" to ScanDoneFlag
+           end-read
+           if not ScanDone
+               if LastName not = NewLastName
+                   move "Y" to ScanDoneFlag
+               else
+                   if FirstName = NewFirstName
+                       move "Y" to DuplicateFoundFlag
+                       move IDNum to DupIDNum
+                       move "Y" to ScanDoneFlag
+                   end-if
+               end-if
+           end-if
+       end-perform.
+
+*> pagina tutti i clienti in ordine di ID, senza doverli leggere per key
+ListAllCust.
+       move "N" to ListEOFFlag
+       move zero to IDNum
+       start CustomerFile key is not less than IDNum
+           invalid key move "Y" to ListEOFFlag
+       end-start
+       display " "
+       display "IDNum FirstName       LastName        Status"
+       perform until ListEOF
+           read CustomerFile next record
+               at end move "Y" to ListEOFFlag
+           end-read
+           if not ListEOF
+               display IDNum " " FirstName " " LastName " " CustStatusFlag
+           end-if
+       end-perform.
+
+*> costruisce e scrive il record di audit condiviso dalle tre transazioni
+StampAuditTimestamp.
+       accept WSNowDate from date yyyymmdd
+       accept WSNowTime from time
+       move spaces to AuditTimestamp
+       string WSNowDate delimited by size
+           "-" delimited by size
+           WSNowTime delimited by size
+           into AuditTimestamp.
+
+*> scrive una riga nel log eccezioni per una condizione INVALID KEY,
+*> cosi sopravvive anche dopo che lo schermo e' scrollato via
+WriteErrorLog.
+       move IDNum to ErrIDNum
+       move OperatorID to ErrOperatorID
+       move WSErrParagraph to ErrParagraph
+       move WSErrMessage to ErrMessage
+       accept WSNowDate from date yyyymmdd
+       accept WSNowTime from time
+       move spaces to ErrTimestamp
+       string WSNowDate delimited by size
+           "-" delimited by size
+           WSNowTime delimited by size
+           into ErrTimestamp
+       write ErrorRecord.
+
+WriteAddAudit.
+       set AuditAdd to true
+       move IDNum to AuditIDNum
+       move OperatorID to AuditOperatorID
+       move WSBeforeImage to AuditBeforeImage
+       move WSAfterImage to AuditAfterImage
+       perform StampAuditTimestamp
+       write AuditRecord.
+
+WriteUpdateAudit.
+       set AuditUpdateTran to true
+       move IDNum to AuditIDNum
+       move OperatorID to AuditOperatorID
+       move WSBeforeImage to AuditBeforeImage
+       move WSAfterImage to AuditAfterImage
+       perform StampAuditTimestamp
+       write AuditRecord.
+
+WriteDeleteAudit.
+       set AuditDeleteTran to true
+       move IDNum to AuditIDNum
+       move OperatorID to AuditOperatorID
+       move WSBeforeImage to AuditBeforeImage
+       move WSAfterImage to AuditAfterImage
+       perform StampAuditTimestamp
+       write AuditRecord.
