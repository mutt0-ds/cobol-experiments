@@ -0,0 +1,267 @@
+       >>SOURCE FORMAT FREE
+*> Pre-batch-window backup: copies customers.txt, orders.txt,
+*> products.txt, and Customer.dat to dated backup files before
+*> CUSTBAT.jcl's reconcile/extract/report chain touches any of them,
+*> so a bad batch run can be recovered from instead of rebuilding a
+*> master by hand. Dated filenames instead of an actual OS backup
+*> directory, same convention 10_reports.cob uses for WSReportFileName
+*> - this dialect has no directory-create facility to call.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. masterbackup.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum OF CustomerData
+           FILE STATUS IS WSCustFileStatus.
+       SELECT OrdersFile ASSIGN TO "orders.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS OrderNum OF OrderData
+           FILE STATUS IS WSOrderFileStatus.
+       SELECT ProductFile ASSIGN TO "products.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ProdCode
+           FILE STATUS IS WSProductFileStatus.
+       SELECT CustomerFeed ASSIGN TO "Customer.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSFeedFileStatus.
+       *> dated backup copies, built in WSxxxBackupName from the run
+       *> date - same technique as WSReportFileName in 10_reports.cob
+       SELECT CustomerBackup ASSIGN TO WSCustBackupName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCustBackupStatus.
+       SELECT OrdersBackup ASSIGN TO WSOrderBackupName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSOrderBackupStatus.
+       SELECT ProductBackup ASSIGN TO WSProductBackupName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSProductBackupStatus.
+       SELECT FeedBackup ASSIGN TO WSFeedBackupName
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSFeedBackupStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+   COPY CUSTREC.
+
+FD OrdersFile.
+01 OrderData.
+   COPY ORDERREC.
+
+FD ProductFile.
+01 ProductData.
+   COPY PRODREC.
+
+FD CustomerFeed.
+01 FeedRecord pic X(150).
+
+FD CustomerBackup.
+01 CustomerBackupRecord pic X(150).
+
+FD OrdersBackup.
+01 OrdersBackupRecord pic X(150).
+
+FD ProductBackup.
+01 ProductBackupRecord pic X(150).
+
+FD FeedBackup.
+01 FeedBackupRecord pic X(150).
+
+WORKING-STORAGE SECTION.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+01 WSRunDate pic 9(8).
+*> dated backup filenames, e.g. "customers.txt.20260808.bak"
+01 WSCustBackupName pic X(30).
+01 WSOrderBackupName pic X(30).
+01 WSProductBackupName pic X(30).
+01 WSFeedBackupName pic X(30).
+01 WSCustBackupCount pic 9(5) value zero.
+01 WSOrderBackupCount pic 9(5) value zero.
+01 WSProductBackupCount pic 9(5) value zero.
+01 WSFeedBackupCount pic 9(5) value zero.
+01 WSTotalBackupCount pic 9(6) value zero.
+*> stato I-O di ogni file sorgente/copia, cosi' un OPEN fallito (file
+*> sorgente assente, disco di backup pieno, ecc) viene contato invece
+*> di passare inosservato con RETURN-CODE 0
+01 WSCustFileStatus pic XX.
+01 WSOrderFileStatus pic XX.
+01 WSProductFileStatus pic XX.
+01 WSFeedFileStatus pic XX.
+01 WSCustBackupStatus pic XX.
+01 WSOrderBackupStatus pic XX.
+01 WSProductBackupStatus pic XX.
+01 WSFeedBackupStatus pic XX.
+01 WSBackupErrorCount pic 9(2) value zero.
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       accept WSRunDate from date yyyymmdd
+       move spaces to WSCustBackupName
+       string "customers.txt." delimited by size
+           WSRunDate delimited by size
+           ".bak" delimited by size
+           into WSCustBackupName
+       move spaces to WSOrderBackupName
+       string "orders.txt." delimited by size
+           WSRunDate delimited by size
+           ".bak" delimited by size
+           into WSOrderBackupName
+       move spaces to WSProductBackupName
+       string "products.txt." delimited by size
+           WSRunDate delimited by size
+           ".bak" delimited by size
+           into WSProductBackupName
+       move spaces to WSFeedBackupName
+       string "Customer.dat." delimited by size
+           WSRunDate delimited by size
+           ".bak" delimited by size
+           into WSFeedBackupName
+       perform BackupCustomers
+       perform BackupOrders
+       perform BackupProducts
+       perform BackupFeed
+       compute WSTotalBackupCount = WSCustBackupCount + WSOrderBackupCount
+           + WSProductBackupCount + WSFeedBackupCount
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Backup complete - customers: " WSCustBackupCount
+           " orders: " WSOrderBackupCount
+           " products: " WSProductBackupCount
+           " feed: " WSFeedBackupCount
+       display "Records backed up: " WSTotalBackupCount
+       display "Elapsed seconds: " WSElapsedSecs
+       if WSBackupErrorCount > 0
+           display "Backup errors: " WSBackupErrorCount
+           move 4 to RETURN-CODE
+       else
+           move 0 to RETURN-CODE
+       end-if
+       stop run.
+
+*> copia sequenziale record per record, stesso schema di
+*> 19_csv_export.cob: open input/open output, read/write finche' EOF
+BackupCustomers.
+       open input CustomerFile
+       open output CustomerBackup
+       if WSCustFileStatus not = "00" or WSCustBackupStatus not = "00"
+           display "Backup of customers.txt failed, status "
+               WSCustFileStatus "/" WSCustBackupStatus
+           add 1 to WSBackupErrorCount
+       else
+           move "N" to WSEOFFlag
+           read CustomerFile next record
+               at end set AtEOF to true
+           end-read
+           perform until AtEOF
+               move CustomerData to CustomerBackupRecord
+               write CustomerBackupRecord
+               if WSCustBackupStatus = "00"
+                   add 1 to WSCustBackupCount
+               else
+                   add 1 to WSBackupErrorCount
+               end-if
+               read CustomerFile next record
+                   at end set AtEOF to true
+               end-read
+           end-perform
+           move "N" to WSEOFFlag
+       end-if
+       close CustomerFile, CustomerBackup.
+
+BackupOrders.
+       open input OrdersFile
+       open output OrdersBackup
+       if WSOrderFileStatus not = "00" or WSOrderBackupStatus not = "00"
+           display "Backup of orders.txt failed, status "
+               WSOrderFileStatus "/" WSOrderBackupStatus
+           add 1 to WSBackupErrorCount
+       else
+           move "N" to WSEOFFlag
+           read OrdersFile next record
+               at end set AtEOF to true
+           end-read
+           perform until AtEOF
+               move OrderData to OrdersBackupRecord
+               write OrdersBackupRecord
+               if WSOrderBackupStatus = "00"
+                   add 1 to WSOrderBackupCount
+               else
+                   add 1 to WSBackupErrorCount
+               end-if
+               read OrdersFile next record
+                   at end set AtEOF to true
+               end-read
+           end-perform
+           move "N" to WSEOFFlag
+       end-if
+       close OrdersFile, OrdersBackup.
+
+BackupProducts.
+       open input ProductFile
+       open output ProductBackup
+       if WSProductFileStatus not = "00" or WSProductBackupStatus not = "00"
+           display "Backup of products.txt failed, status "
+               WSProductFileStatus "/" WSProductBackupStatus
+           add 1 to WSBackupErrorCount
+       else
+           move "N" to WSEOFFlag
+           read ProductFile next record
+               at end set AtEOF to true
+           end-read
+           perform until AtEOF
+               move ProductData to ProductBackupRecord
+               write ProductBackupRecord
+               *> check status on every write, not just after OPEN - a
+               *> failed WRITE (e.g. disk full) must not count as backed up
+               if WSProductBackupStatus = "00"
+                   add 1 to WSProductBackupCount
+               else
+                   add 1 to WSBackupErrorCount
+               end-if
+               read ProductFile next record
+                   at end set AtEOF to true
+               end-read
+           end-perform
+           move "N" to WSEOFFlag
+       end-if
+       close ProductFile, ProductBackup.
+
+BackupFeed.
+       open input CustomerFeed
+       open output FeedBackup
+       if WSFeedFileStatus not = "00" or WSFeedBackupStatus not = "00"
+           display "Backup of Customer.dat failed, status "
+               WSFeedFileStatus "/" WSFeedBackupStatus
+           add 1 to WSBackupErrorCount
+       else
+           move "N" to WSEOFFlag
+           read CustomerFeed
+               at end set AtEOF to true
+           end-read
+           perform until AtEOF
+               move FeedRecord to FeedBackupRecord
+               write FeedBackupRecord
+               if WSFeedBackupStatus = "00"
+                   add 1 to WSFeedBackupCount
+               else
+                   add 1 to WSBackupErrorCount
+               end-if
+               read CustomerFeed
+                   at end set AtEOF to true
+               end-read
+           end-perform
+           move "N" to WSEOFFlag
+       end-if
+       close CustomerFeed, FeedBackup.
