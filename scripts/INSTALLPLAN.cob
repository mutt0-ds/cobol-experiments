@@ -0,0 +1,23 @@
+           >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. INSTALLPLAN.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+       01 WSRemainder PIC 9(7)V99.
+LINKAGE SECTION.
+       *> COMP-3, matching WSInvoiceTotal in 24_invoice.cob (the caller)
+       01 LTotal        PIC 9(7)V99 COMP-3.
+       01 LInstallments PIC 99.
+       01 LPayment      PIC 9(7)V99.
+       01 LFinalPayment PIC 9(7)V99.
+PROCEDURE DIVISION using LTotal, LInstallments, LPayment, LFinalPayment.
+       *> stesso pattern "divide ... giving ... remainder" di
+       *> 02_variables_and_types.cob, qui applicato a un piano di
+       *> pagamento: le prime LInstallments - 1 rate sono tutte
+       *> LPayment, e l'ultima assorbe il resto cosi' la somma delle
+       *> rate torna esatta a LTotal
+       divide LTotal by LInstallments giving LPayment
+           remainder WSRemainder
+       compute LFinalPayment = LPayment + WSRemainder.
+*> ricorda che la compili con cobc -m non -x
+EXIT PROGRAM.
