@@ -0,0 +1,178 @@
+       >>SOURCE FORMAT FREE
+*> Commission calculator: sums the order value of every customer
+*> assigned to a sales rep (CustSalesRepID) and applies a flat
+*> commission rate, writing the result to a payroll extract using
+*> 02_variables_and_types.cob's PayCheck PIC 9(4)V99 shape instead of
+*> leaving that field as an unused format demo.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. commcalc.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum OF CustomerData
+           ALTERNATE RECORD KEY IS LastName OF CustomerData WITH DUPLICATES.
+       SELECT OrdersFile ASSIGN TO "orders.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OrderNum
+           ALTERNATE RECORD KEY IS OrderCustIDNum WITH DUPLICATES.
+       SELECT ProductFile ASSIGN TO "products.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ProdCode.
+       SELECT PayrollExtract ASSIGN TO "PayrollExtract.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+   COPY CUSTREC.
+
+FD OrdersFile.
+01 OrderData.
+   COPY ORDERREC.
+
+FD ProductFile.
+01 ProductData.
+   COPY PRODREC.
+
+FD PayrollExtract.
+01 PayrollRecord.
+   COPY PAYROLLREC.
+
+WORKING-STORAGE SECTION.
+*> same PIC 9(4)V99 shape as 02_variables_and_types.cob's PayCheck
+01 PayCheck PIC 9(4)V99 VALUE ZEROS.
+01 CommissionRate PIC V99 VALUE .05.
+01 WSRepID pic 9(4).
+01 WSTotalSales pic 9(7)V99 COMP-3 value zero.
+01 WSLineQty pic 9(4).
+01 WSLinePrice pic 9(6)V99.
+01 WSLineIdx pic 9(2).
+01 WSSizeIdx pic 9.
+01 WSRunDate pic 9(8).
+01 WSCustEOFFlag pic X value "N".
+       88 CustAtEOF value "Y".
+01 WSOrderEOFFlag pic X value "N".
+       88 OrderAtEOF value "Y".
+01 WSProdFound pic X value "N".
+       88 ProdFound value "Y".
+01 WSCustomersScanned pic 9(5) value zero.
+01 WSOrdersScanned pic 9(5) value zero.
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       accept WSRunDate from date yyyymmdd
+       display "Sales Rep ID: " with no advancing
+       accept WSRepID
+       open input CustomerFile
+       open input OrdersFile
+       open input ProductFile
+       open extend PayrollExtract
+       move zero to IDNum OF CustomerData
+       start CustomerFile key is not less than IDNum OF CustomerData
+           invalid key set CustAtEOF to true
+       end-start
+       perform until CustAtEOF
+           read CustomerFile next record
+               at end set CustAtEOF to true
+           end-read
+           if not CustAtEOF
+               add 1 to WSCustomersScanned
+               if CustSalesRepID OF CustomerData = WSRepID
+                   perform SumCustomerOrders
+               end-if
+           end-if
+       end-perform
+       *> WSTotalSales can run up to 9999999.99 while PayCheck's shape
+       *> (02_variables_and_types.cob's PIC 9(4)V99) tops out at
+       *> 9999.99 - a high-volume rep's commission can overflow it the
+       *> same way WSLinePrice above can overflow on a single line, so
+       *> this COMPUTE needs the same guard rather than a silently
+       *> truncated paycheck
+       compute PayCheck rounded = WSTotalSales * CommissionRate
+           on size error
+               move zero to PayCheck
+               display "  (commission overflowed PayCheck's capacity,"
+                   " PayCheck set to zero - review WSTotalSales manually)"
+       end-compute
+       move WSRepID to PayRepID
+       move WSRunDate to PayRunDate
+       move WSTotalSales to PayTotalSales
+       move PayCheck to PayCommission
+       write PayrollRecord
+       close CustomerFile, OrdersFile, ProductFile, PayrollExtract
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Customers scanned: " WSCustomersScanned
+       display "Orders scanned: " WSOrdersScanned
+       display "Total sales: " WSTotalSales
+       display "Commission (PayCheck): " PayCheck
+       display "Elapsed seconds: " WSElapsedSecs
+       stop run.
+
+*> scorre orders.txt tramite la chiave alternata OrderCustIDNum per
+*> trovare tutti gli ordini di questo cliente, come ListOrders ma
+*> filtrato su un solo IDNum invece che sequenziale su tutto il file
+SumCustomerOrders.
+       move "N" to WSOrderEOFFlag
+       move IDNum OF CustomerData to OrderCustIDNum
+       start OrdersFile key is equal to OrderCustIDNum
+           invalid key set OrderAtEOF to true
+       end-start
+       perform until OrderAtEOF
+           read OrdersFile next record
+               at end set OrderAtEOF to true
+           end-read
+           if not OrderAtEOF
+               if OrderCustIDNum not = IDNum OF CustomerData
+                   set OrderAtEOF to true
+               else
+                   add 1 to WSOrdersScanned
+                   perform SumOrderLines
+               end-if
+           end-if
+       end-perform.
+
+*> somma il valore di ogni riga ordine, come PrintInvoice in
+*> 24_invoice.cob: quantita' per taglia moltiplicata per il prezzo
+*> unitario del prodotto
+SumOrderLines.
+       perform varying WSLineIdx from 1 by 1
+               until WSLineIdx > OrderLineCount
+           move zero to WSLineQty
+           perform varying WSSizeIdx from 1 by 1 until WSSizeIdx > 3
+               add OrderSizeQuantity(WSLineIdx, WSSizeIdx) to WSLineQty
+           end-perform
+           move OrderProdCode(WSLineIdx) to ProdCode
+           read ProductFile
+               invalid key move "N" to WSProdFound
+               not invalid key move "Y" to WSProdFound
+           end-read
+           if ProdFound
+               *> same overflow risk PrintInvoice in 24_invoice.cob
+               *> guards against: ProdPrice times a multi-thousand-unit
+               *> quantity can exceed WSLinePrice's 9(6)V99 capacity, and
+               *> COMPUTE truncates high-order digits silently instead of
+               *> raising anything, so this line must be flagged and
+               *> excluded rather than folded into the rep's commission
+               compute WSLinePrice = ProdPrice * WSLineQty
+                   on size error
+                       move zero to WSLinePrice
+                       display "  (line for product " ProdCode
+                           " overflowed the price field, excluded from sales)"
+               end-compute
+           else
+               move zero to WSLinePrice
+           end-if
+           add WSLinePrice to WSTotalSales
+       end-perform.
