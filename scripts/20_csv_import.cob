@@ -0,0 +1,178 @@
+       >>SOURCE FORMAT FREE
+*> Bulk CSV import with a rejected-rows report: reads CustomerImport.csv
+*> (same column layout csvexport.cob writes), splits each line with
+*> UNSTRING the way 08_strings.cob splits SStr1 into SStr3/SStr4, and
+*> WRITEs good rows to customers.txt. A row that fails validation
+*> (bad IDNum, blank name, or a duplicate ID) is sent to
+*> RejectedImportRows.dat with a reason instead of aborting the run.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. csvimport.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CsvIn ASSIGN TO "CustomerImport.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+       SELECT RejectedRows ASSIGN TO "RejectedImportRows.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CsvIn.
+01 CsvLine pic X(200).
+
+FD CustomerFile.
+01 CustomerData.
+   COPY CUSTREC.
+
+FD RejectedRows.
+01 RejectLine pic X(240).
+
+WORKING-STORAGE SECTION.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+01 WSField1 pic X(20).
+01 WSField2 pic X(20).
+01 WSField3 pic X(20).
+01 WSField4 pic X(20).
+01 WSField5 pic X(20).
+01 WSField6 pic X(20).
+01 WSField7 pic X(20).
+01 WSField8 pic X(20).
+01 WSField9 pic X(20).
+01 WSRejectReason pic X(30).
+01 WSRejectFlag pic X value "N".
+       88 RowRejected value "Y".
+01 CustExist pic X.
+01 WSImportCount pic 9(5) value zero.
+01 WSAcceptCount pic 9(5) value zero.
+01 WSRejectCount pic 9(5) value zero.
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       open input CsvIn
+       open i-o CustomerFile
+       open output RejectedRows
+       read CsvIn
+           at end set AtEOF to true
+       end-read
+       perform until AtEOF
+           add 1 to WSImportCount
+           perform ImportOneRow
+           read CsvIn
+               at end set AtEOF to true
+           end-read
+       end-perform
+       close CsvIn, CustomerFile, RejectedRows
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Rows read: " WSImportCount
+       display "  Imported: " WSAcceptCount " Rejected: " WSRejectCount
+       display "Elapsed seconds: " WSElapsedSecs
+       stop run.
+
+*> spacchetta la riga CSV con UNSTRING e valida i campi principali
+*> prima di scriverla, in modo che una riga sola non fermi l'import
+ImportOneRow.
+       move "N" to WSRejectFlag
+       move spaces to WSField1 WSField2 WSField3 WSField4 WSField5
+           WSField6 WSField7 WSField8 WSField9
+       unstring CsvLine delimited by ","
+           into WSField1, WSField2, WSField3, WSField4, WSField5,
+               WSField6, WSField7, WSField8, WSField9
+       end-unstring
+       *> UNSTRING left-justifica e spazio-riempie ogni campo, quindi
+       *> il test numerico va fatto sul valore trimmato, non su
+       *> WSField1 cosi' com'e' (sempre non numerico per gli spazi finali)
+       if function trim(WSField1) is not numeric or WSField1 = spaces
+           move "Y" to WSRejectFlag
+           move "Bad IDNum" to WSRejectReason
+       else
+           if WSField2 = spaces
+               move "Y" to WSRejectFlag
+               move "Blank first name" to WSRejectReason
+           else
+               if WSField3 = spaces
+                   move "Y" to WSRejectFlag
+                   move "Blank last name" to WSRejectReason
+               else
+                   *> AddrState OF CustomerData carries the 88 ValidState
+                   *> condition-name list (see CUSTREC.cpy) that AddCust/
+                   *> UpdateCust both enforce interactively - moved in here
+                   *> so the bulk import path can't bypass the same check
+                   move WSField6 to AddrState OF CustomerData
+                   if not ValidState OF CustomerData
+                       move "Y" to WSRejectFlag
+                       move "Bad state code" to WSRejectReason
+                   end-if
+               end-if
+           end-if
+       end-if
+       if not RowRejected
+           move function trim(WSField1) to IDNum
+           read CustomerFile
+               invalid key move "N" to CustExist
+               not invalid key move "Y" to CustExist
+           end-read
+           if CustExist = "Y"
+               move "Y" to WSRejectFlag
+               move "Duplicate ID" to WSRejectReason
+           end-if
+       end-if
+       if RowRejected
+           perform WriteRejectedRow
+       else
+           perform WriteImportedRow
+       end-if.
+
+WriteImportedRow.
+       move function trim(WSField1) to IDNum
+       move WSField2 to FirstName
+       move WSField3 to LastName
+       move WSField4 to AddrLine1
+       move WSField5 to AddrCity
+       move WSField6 to AddrState
+       move WSField7 to AddrZip
+       move WSField8 to Phone
+       move WSField9 to Email
+       *> CustomerData is the one FD buffer every READ in this run
+       *> shares, so the duplicate-ID READ in ImportOneRow (or a prior
+       *> row's own READ) can leave a different existing customer's
+       *> status/tier/account flags and order volume sitting in the
+       *> buffer; a new row has to start with the same clean defaults
+       *> CUSTREC itself declares, the same fix already applied to
+       *> AddCust in 11_first_program.cob
+       set ActiveCust to true
+       set StandardCustomer to true
+       set AcctActive to true
+       move zero to OrderVolume
+       move zero to CustInactiveDate
+       move zero to CustSalesRepID
+       move zero to CustDateOfBirth
+       write CustomerData
+           invalid key
+               move "Y" to WSRejectFlag
+               move "Write failed" to WSRejectReason
+               perform WriteRejectedRow
+           not invalid key
+               add 1 to WSAcceptCount
+       end-write.
+
+WriteRejectedRow.
+       move spaces to RejectLine
+       string CsvLine delimited by size
+           " -- " delimited by size
+           WSRejectReason delimited by size
+           into RejectLine
+       end-string
+       write RejectLine
+       add 1 to WSRejectCount.
