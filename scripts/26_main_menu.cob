@@ -0,0 +1,33 @@
+       >>SOURCE FORMAT FREE
+*> Top-level menu tying the separate programs together so an operator
+*> doesn't have to know which binary to launch for which task; CALLs
+*> each one as a subprogram the way GETSUM.cob is meant to be called,
+*> relying on GOBACK (instead of STOP RUN) in firstprogram/reports/
+*> invoice so control returns here instead of ending the whole run.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. mainmenu.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WSChoice pic 9.
+
+PROCEDURE DIVISION.
+StartPara.
+       perform until WSChoice = 9
+           display " "
+           display "=== Main Menu ==="
+           display "1 : Customer Maintenance"
+           display "2 : Reports"
+           display "3 : Invoicing"
+           display "9 : Exit"
+           display "Choice: " with no advancing
+           accept WSChoice
+           evaluate WSChoice
+               when 1 call "firstprogram"
+               when 2 call "reports"
+               when 3 call "invoice"
+               when 9 continue
+               when other display "Invalid choice"
+           end-evaluate
+       end-perform
+       stop run.
