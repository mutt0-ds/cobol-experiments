@@ -0,0 +1,157 @@
+       >>SOURCE FORMAT FREE
+*> Batch mass-delete: reads a flat file of IDNums (e.g. a year-end
+*> closed-account list from finance) and applies the exact same
+*> soft-delete logic firstprogram.cob's DeleteCust uses interactively,
+*> logging each result to the audit trail/error log instead of making
+*> someone key fifty deletes through the menu one at a time.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. massdelete.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT DeleteListFile ASSIGN TO "MassDeleteList.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum OF CustomerData
+           ALTERNATE RECORD KEY IS LastName OF CustomerData WITH DUPLICATES.
+       SELECT CustomerAudit ASSIGN TO "CustomerAudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ErrorLog ASSIGN TO "ErrorLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD DeleteListFile.
+01 DeleteListRecord.
+   02 DelIDNum        PIC 9(5).
+
+FD CustomerFile.
+01 CustomerData.
+   COPY CUSTREC.
+
+FD CustomerAudit.
+01 AuditRecord.
+   COPY AUDITREC.
+
+FD ErrorLog.
+01 ErrorRecord.
+   COPY ERRORREC.
+
+WORKING-STORAGE SECTION.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+01 CustExist pic X.
+01 WSBeforeImage PIC X(154).
+01 WSAfterImage  PIC X(154).
+01 WSNow.
+       02 WSNowDate PIC 9(8).
+       02 WSNowTime PIC 9(8).
+01 WSErrParagraph PIC X(20).
+01 WSErrMessage PIC X(40).
+01 ListCount pic 9(7) value zero.
+01 DelCount  pic 9(7) value zero.
+01 ErrCount  pic 9(7) value zero.
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       open input DeleteListFile
+       open i-o CustomerFile
+       open extend CustomerAudit
+       open extend ErrorLog
+       read DeleteListFile
+           at end set AtEOF to true
+       end-read
+       perform until AtEOF
+           add 1 to ListCount
+           perform ApplyMassDelete
+           read DeleteListFile
+               at end set AtEOF to true
+           end-read
+       end-perform
+       close DeleteListFile, CustomerFile, CustomerAudit, ErrorLog
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Mass delete list read: " ListCount
+       display "  Deleted: " DelCount " Errors: " ErrCount
+       display "Elapsed seconds: " WSElapsedSecs
+       if ErrCount > 0
+           move 4 to RETURN-CODE
+       else
+           move 0 to RETURN-CODE
+       end-if
+       stop run.
+
+*> applica il soft delete esattamente come DeleteCust, ma senza la
+*> conferma interattiva visto che e' una lista gia' approvata da finance
+ApplyMassDelete.
+       move "Y" to CustExist
+       move DelIDNum to IDNum OF CustomerData
+       read CustomerFile
+           invalid key move "N" to CustExist
+       end-read
+       if CustExist = "N" or InactiveCust OF CustomerData
+           add 1 to ErrCount
+           display "Delete failed, ID not found or already inactive: "
+               DelIDNum
+           move "MassDelete" to WSErrParagraph
+           move "ID not found or already inactive" to WSErrMessage
+           perform WriteMassDeleteErrorLog
+       else
+           move CustomerData to WSBeforeImage
+           set InactiveCust OF CustomerData to true
+           accept CustInactiveDate OF CustomerData from date yyyymmdd
+           move CustomerData to WSAfterImage
+           rewrite CustomerData
+               invalid key
+                   add 1 to ErrCount
+                   display "Delete failed: " DelIDNum
+                   move "MassDelete" to WSErrParagraph
+                   move "Rewrite failed" to WSErrMessage
+                   perform WriteMassDeleteErrorLog
+               not invalid key
+                   perform WriteMassDeleteAudit
+                   add 1 to DelCount
+           end-rewrite
+       end-if.
+
+WriteMassDeleteErrorLog.
+       move DelIDNum to ErrIDNum
+       move "BATCH" to ErrOperatorID
+       move WSErrParagraph to ErrParagraph
+       move WSErrMessage to ErrMessage
+       perform StampErrorTimestamp
+       write ErrorRecord.
+
+WriteMassDeleteAudit.
+       set AuditDeleteTran to true
+       move DelIDNum to AuditIDNum
+       move "BATCH" to AuditOperatorID
+       move WSBeforeImage to AuditBeforeImage
+       move WSAfterImage to AuditAfterImage
+       perform StampAuditTimestamp
+       write AuditRecord.
+
+StampAuditTimestamp.
+       accept WSNowDate from date yyyymmdd
+       accept WSNowTime from time
+       move spaces to AuditTimestamp
+       string WSNowDate delimited by size
+           "-" delimited by size
+           WSNowTime delimited by size
+           into AuditTimestamp.
+
+StampErrorTimestamp.
+       accept WSNowDate from date yyyymmdd
+       accept WSNowTime from time
+       move spaces to ErrTimestamp
+       string WSNowDate delimited by size
+           "-" delimited by size
+           WSNowTime delimited by size
+           into ErrTimestamp.
