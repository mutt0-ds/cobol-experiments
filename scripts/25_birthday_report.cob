@@ -0,0 +1,89 @@
+       >>SOURCE FORMAT FREE
+*> Birthday/age report: walks customers.txt sequentially, computes
+*> each customer's current age from CustDateOfBirth (MOB/DOB/YOB),
+*> and lists anyone whose birth month is next month so mailings can
+*> go out ahead of time.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. birthdayreport.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+   COPY CUSTREC.
+
+WORKING-STORAGE SECTION.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+01 WSToday.
+       02 WSTodayYear  pic 9(4).
+       02 WSTodayMonth pic 99.
+       02 WSTodayDay   pic 99.
+01 WSUpcomingMonth pic 99.
+01 WSAge pic 9(3).
+01 WSScannedCount pic 9(5) value zero.
+01 WSUpcomingCount pic 9(5) value zero.
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       accept WSToday from date yyyymmdd
+       move WSTodayMonth to WSUpcomingMonth
+       add 1 to WSUpcomingMonth
+       if WSUpcomingMonth > 12
+           move 1 to WSUpcomingMonth
+       end-if
+       display "=== Birthday / Age Report ==="
+       display "Upcoming birth month: " WSUpcomingMonth
+       open input CustomerFile
+       move zero to IDNum
+       start CustomerFile key is not less than IDNum
+           invalid key set AtEOF to true
+       end-start
+       perform until AtEOF
+           read CustomerFile next record
+               at end set AtEOF to true
+           end-read
+           if not AtEOF
+               add 1 to WSScannedCount
+               perform ReportOneCustomer
+           end-if
+       end-perform
+       close CustomerFile
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Customers scanned: " WSScannedCount
+       display "Upcoming birthdays: " WSUpcomingCount
+       display "Elapsed seconds: " WSElapsedSecs
+       stop run.
+
+*> calcola l'eta' corrente e segnala se il compleanno cade nel mese
+*> che viene dopo quello corrente
+ReportOneCustomer.
+       if ActiveCust
+           compute WSAge = WSTodayYear - YOB OF CustDateOfBirth
+           if MOB OF CustDateOfBirth > WSTodayMonth or
+                   (MOB OF CustDateOfBirth = WSTodayMonth and
+                    DOB OF CustDateOfBirth > WSTodayDay)
+               subtract 1 from WSAge
+           end-if
+           if MOB OF CustDateOfBirth = WSUpcomingMonth
+               add 1 to WSUpcomingCount
+               display IDNum " " FirstName " " LastName
+                   "  Age " WSAge
+                   "  Birthday " MOB OF CustDateOfBirth "/"
+                   DOB OF CustDateOfBirth
+           end-if
+       end-if.
