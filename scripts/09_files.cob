@@ -18,17 +18,28 @@ FILE SECTION.
 FD CustomerFile.
 *> Design the customer record
 01 CustomerData.
+       *> DISPLAY usage, not COMP-3: CustomerFile here is LINE SEQUENTIAL
+       *> and GnuCOBOL's LINE SEQUENTIAL writer rejects packed-decimal
+       *> bytes (FILE STATUS 71)
        02 IDNum    PIC 9(5).
        02 CustName.
            03 FirstName    PIC X(15).
            03 LastName     PIC X(15).
- 
+       02 CustContact.
+           03 CustAddr      PIC X(20).
+           03 Phone        PIC X(12).
+           03 Email        PIC X(30).
+
 WORKING-STORAGE SECTION.
 01 WSCustomer.
        02 WSIDNum    PIC 9(5).
        02 WSCustName.
            03 WSFirstName    PIC X(15).
            03 WSLastName     PIC X(15).
+       02 WSCustContact.
+           03 WSAddress      PIC X(20).
+           03 WSPhone        PIC X(12).
+           03 WSEmail        PIC X(30).
 01 WSEOF pic A(1).
 
 PROCEDURE DIVISION.
@@ -56,8 +67,14 @@ open extend  CustomerFile.
          accept IDNum
          display "Customer Name " with no advancing 
          accept FirstName
-         display "Customer Surname " with no advancing 
+         display "Customer Surname " with no advancing
          accept LastName
+         display "Customer Address " with no advancing
+         accept CustAddr
+         display "Customer Phone " with no advancing
+         accept Phone
+         display "Customer Email " with no advancing
+         accept Email
          write CustomerData
          end-write
        CLOSE CustomerFile.
