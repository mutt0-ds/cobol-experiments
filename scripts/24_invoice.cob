@@ -0,0 +1,160 @@
+       >>SOURCE FORMAT FREE
+*> Invoice generation: for each line item on an order, runs
+*> 07_aritmetica.cob's FullPrice = Price + (Price * TaxRate)
+*> extension-plus-tax computation and prints a formatted invoice
+*> using that same program's Dollars PIC $$,$$$,$$9.99 picture.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. invoice.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OrdersFile ASSIGN TO "orders.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OrderNum
+           ALTERNATE RECORD KEY IS OrderCustIDNum WITH DUPLICATES.
+       SELECT ProductFile ASSIGN TO "products.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ProdCode.
+       SELECT RatesFile ASSIGN TO "TaxRates.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSRatesStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD OrdersFile.
+01 OrderData.
+   COPY ORDERREC.
+
+FD ProductFile.
+01 ProductData.
+   COPY PRODREC.
+
+FD RatesFile.
+01 RateRecord.
+   COPY RATEREC.
+
+WORKING-STORAGE SECTION.
+01 WSRatesStatus PIC XX.
+01 TaxRate PIC V999 value .075.
+*> COMP-3, matching TAXCALC's LINKAGE SECTION and 07_aritmetica.cob
+01 Price PIC 9(6)V99 COMP-3.
+01 FullPrice PIC 9(6)V99 COMP-3.
+01 Dollars PIC $$,$$$,$$9.99.
+01 WSLineIdx pic 9(2).
+01 WSSizeIdx pic 9.
+01 WSLineQty pic 9(4).
+01 WSInvoiceTotal pic 9(7)V99 COMP-3 value zero.
+01 WSProdFound pic X value "N".
+       88 ProdFound value "Y".
+*> usati per offrire un piano di pagamento a rate sull'invoice total
+01 WSPlanAnswer pic X value "N".
+       88 WSPlanRequested value "Y".
+01 WSInstallments pic 99.
+01 WSPayment pic 9(7)V99.
+01 WSFinalPayment pic 9(7)V99.
+01 WSInstIdx pic 99.
+
+PROCEDURE DIVISION.
+StartPara.
+       perform LoadTaxRate
+       open input OrdersFile
+       open input ProductFile
+       display "Order Number: " with no advancing
+       accept OrderNum
+       read OrdersFile
+           invalid key display "Order not found"
+           not invalid key perform PrintInvoice
+       end-read
+       close OrdersFile, ProductFile
+       goback.
+
+*> legge TaxRate da TaxRates.dat se presente, altrimenti resta sul
+*> default .075 dichiarato sopra
+LoadTaxRate.
+       open input RatesFile
+       if WSRatesStatus = "00"
+           read RatesFile into RateRecord
+           if WSRatesStatus = "00"
+               move RateTaxRate to TaxRate
+           end-if
+           close RatesFile
+       end-if.
+
+*> stampa una riga fattura per ciascuna linea ordine, con prezzo
+*> unitario del prodotto moltiplicato per la quantita' totale
+*> ordinata su tutte le taglie di quella riga
+PrintInvoice.
+       display "=== Invoice for Order " OrderNum
+           " (Customer " OrderCustIDNum ") ==="
+       move zero to WSInvoiceTotal
+       perform varying WSLineIdx from 1 by 1
+               until WSLineIdx > OrderLineCount
+           move zero to WSLineQty
+           perform varying WSSizeIdx from 1 by 1 until WSSizeIdx > 3
+               add OrderSizeQuantity(WSLineIdx, WSSizeIdx) to WSLineQty
+           end-perform
+           move OrderProdCode(WSLineIdx) to ProdCode
+           read ProductFile
+               invalid key move "N" to WSProdFound
+               not invalid key move "Y" to WSProdFound
+           end-read
+           if ProdFound
+               *> ProdPrice up to 9999.99 times a quantity that can run
+               *> several thousand units can overflow Price's 9(6)V99
+               *> capacity - COMPUTE truncates high-order digits silently
+               *> rather than raising anything on its own, so this line
+               *> has to be flagged instead of invoiced at a corrupted total
+               compute Price = ProdPrice * WSLineQty
+                   on size error
+                       move zero to Price
+                       display "  (line for product "
+                           OrderProdCode(WSLineIdx)
+                           " overflowed the price field, priced at zero)"
+               end-compute
+           else
+               move zero to Price
+               display "  (product " OrderProdCode(WSLineIdx)
+                   " not found, priced at zero)"
+           end-if
+           call "TAXCALC" using Price, TaxRate, FullPrice
+           move FullPrice to Dollars
+           display "  " OrderProdName(WSLineIdx) " x" WSLineQty
+               "  " Dollars
+           add FullPrice to WSInvoiceTotal
+       end-perform
+       move WSInvoiceTotal to Dollars
+       display "  ------------------------------"
+       display "  Invoice Total: " Dollars
+       perform OfferPaymentPlan.
+
+*> offre un piano a rate sul totale fattura, usando lo stesso schema
+*> "divide ... giving ... remainder" di 02_variables_and_types.cob
+*> tramite la subroutine INSTALLPLAN
+OfferPaymentPlan.
+       display "Offer a payment plan instead of paying in full? (Y/N): "
+           with no advancing
+       accept WSPlanAnswer
+       if WSPlanRequested
+           move zero to WSInstallments
+           perform until WSInstallments > 0
+               display "Number of installments: " with no advancing
+               accept WSInstallments
+               if WSInstallments = 0
+                   display "Number of installments must be greater than zero"
+               end-if
+           end-perform
+           call "INSTALLPLAN" using WSInvoiceTotal, WSInstallments,
+               WSPayment, WSFinalPayment
+           display "  Payment plan: " WSInstallments " installments"
+           perform varying WSInstIdx from 1 by 1
+                   until WSInstIdx > WSInstallments
+               if WSInstIdx = WSInstallments
+                   move WSFinalPayment to Dollars
+               else
+                   move WSPayment to Dollars
+               end-if
+               display "    Installment " WSInstIdx ": " Dollars
+           end-perform
+       end-if.
