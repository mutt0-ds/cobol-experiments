@@ -0,0 +1,171 @@
+       >>SOURCE FORMAT FREE
+*> Undo-last-transaction utility: reads the most recent CustomerAudit
+*> record for an operator-supplied IDNum and reverses it, restoring
+*> the before-image (or soft-deleting a record whose last transaction
+*> was an Add, since an Add has no earlier state to restore to).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. undotransaction.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerAudit ASSIGN TO "CustomerAudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum OF CustomerData
+           ALTERNATE RECORD KEY IS LastName OF CustomerData WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerAudit.
+01 AuditRecord.
+   COPY AUDITREC.
+
+FD CustomerFile.
+01 CustomerData.
+   COPY CUSTREC.
+
+WORKING-STORAGE SECTION.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+01 WSUndoIDNum pic 9(5).
+01 WSFoundFlag pic X value "N".
+       88 AuditFound value "Y".
+01 WSLastTranType pic X.
+01 WSLastBeforeImage pic X(154).
+01 CustExist pic X.
+*> l'operatore che esegue l'undo va timbrato sul record di audit
+*> esattamente come AddCust/UpdateCust/DeleteCust fanno in
+*> 11_first_program.cob - un'operazione che tocca customers.txt senza
+*> lasciare traccia di chi l'ha eseguita rompe la garanzia di audit
+*> valida per il resto del sistema
+01 OperatorID PIC X(8) value spaces.
+01 WSBeforeImage PIC X(154).
+01 WSAfterImage  PIC X(154).
+01 WSNowDate pic 9(8).
+01 WSNowTime pic 9(8).
+*> records-processed/elapsed-time summary, via ELAPSEDTIME; records
+*> processed here is always 0 or 1 since this utility undoes a single
+*> IDNum, but the job still reports how long it took to scan the audit
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+01 WSRecordsProcessed pic 9 value zero.
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       display "Operator ID: " with no advancing
+       accept OperatorID
+       display "Undo last transaction for IDNum: " with no advancing
+       accept WSUndoIDNum
+       perform FindLastAudit
+       if not AuditFound
+           display "No audit history found for that IDNum"
+       else
+           move 1 to WSRecordsProcessed
+           if WSLastTranType = "A"
+               perform UndoAdd
+           else
+               perform UndoUpdateOrDelete
+           end-if
+       end-if
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Records processed: " WSRecordsProcessed
+           "  Elapsed seconds: " WSElapsedSecs
+       stop run.
+
+*> scorre tutto CustomerAudit tenendo l'ultima occorrenza dell'IDNum,
+*> visto che il file e' append-only in ordine cronologico
+FindLastAudit.
+       open input CustomerAudit
+       read CustomerAudit
+           at end set AtEOF to true
+       end-read
+       perform until AtEOF
+           if AuditIDNum = WSUndoIDNum
+               move "Y" to WSFoundFlag
+               move AuditTranType to WSLastTranType
+               move AuditBeforeImage to WSLastBeforeImage
+           end-if
+           read CustomerAudit
+               at end set AtEOF to true
+           end-read
+       end-perform
+       close CustomerAudit.
+
+*> l'ultima transazione era un Add: non c'era nessun prima, quindi
+*> l'unico modo di tornare indietro e' il soft-delete del record
+UndoAdd.
+       move "Y" to CustExist
+       open i-o CustomerFile
+       move WSUndoIDNum to IDNum OF CustomerData
+       read CustomerFile
+           invalid key move "N" to CustExist
+       end-read
+       if CustExist = "N"
+           display "Cannot undo: customer no longer exists"
+       else
+           move CustomerData to WSBeforeImage
+           set InactiveCust OF CustomerData to true
+           move CustomerData to WSAfterImage
+           rewrite CustomerData
+               invalid key display "Undo failed"
+               not invalid key
+                   display "Undo complete: add reversed (customer flagged inactive)"
+                   perform WriteUndoAudit
+           end-rewrite
+       end-if
+       close CustomerFile.
+
+*> l'ultima transazione era un Update o un Delete: ripristina
+*> l'immagine precedente salvata nell'audit trail
+UndoUpdateOrDelete.
+       open i-o CustomerFile
+       move WSUndoIDNum to IDNum OF CustomerData
+       read CustomerFile
+           invalid key move "N" to CustExist
+           not invalid key move "Y" to CustExist
+       end-read
+       if CustExist = "N"
+           display "Undo failed: customer no longer exists"
+       else
+           move CustomerData to WSBeforeImage
+           move WSLastBeforeImage to CustomerData
+           move CustomerData to WSAfterImage
+           rewrite CustomerData
+               invalid key display "Undo failed: customer no longer exists"
+               not invalid key
+                   display "Undo complete: prior values restored"
+                   perform WriteUndoAudit
+           end-rewrite
+       end-if
+       close CustomerFile.
+
+*> scrive il record di audit per l'undo, stesso schema di WriteAddAudit/
+*> WriteUpdateAudit/WriteDeleteAudit in 11_first_program.cob - non
+*> esiste un 88 dedicato per "undo" in AUDITREC, quindi l'operazione
+*> viene registrata come l'aggiornamento (o la cancellazione logica,
+*> per il caso Add) che rappresenta sul file clienti
+WriteUndoAudit.
+       if WSLastTranType = "A"
+           set AuditDeleteTran to true
+       else
+           set AuditUpdateTran to true
+       end-if
+       move WSUndoIDNum to AuditIDNum
+       move OperatorID to AuditOperatorID
+       move WSBeforeImage to AuditBeforeImage
+       move WSAfterImage to AuditAfterImage
+       accept WSNowDate from date yyyymmdd
+       accept WSNowTime from time
+       move spaces to AuditTimestamp
+       string WSNowDate delimited by size
+           "-" delimited by size
+           WSNowTime delimited by size
+           into AuditTimestamp
+       open extend CustomerAudit
+       write AuditRecord
+       close CustomerAudit.
