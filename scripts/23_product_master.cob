@@ -0,0 +1,96 @@
+       >>SOURCE FORMAT FREE
+*> Real indexed Product/inventory master, replacing 12_tables.cob's
+*> ProdTable REDEFINES (three shirts hardcoded via FILLER VALUE) with
+*> a maintainable file that order entry can READ against.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. prodmaster.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT ProductFile ASSIGN TO "products.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ProdCode.
+
+DATA DIVISION.
+FILE SECTION.
+FD ProductFile.
+01 ProductData.
+   COPY PRODREC.
+
+WORKING-STORAGE SECTION.
+01 WSChoice pic 9.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+
+PROCEDURE DIVISION.
+StartPara.
+       open i-o ProductFile
+       perform until WSChoice = 9
+           display "1. Add Product  2. Update On-Hand Qty  "
+               "3. List Products  9. Exit"
+           display "Choice: " with no advancing
+           accept WSChoice
+           evaluate WSChoice
+               when 1 perform AddProduct
+               when 2 perform UpdateOnHand
+               when 3 perform ListProducts
+               when 9 continue
+               when other display "Invalid choice"
+           end-evaluate
+       end-perform
+       close ProductFile
+       stop run.
+
+AddProduct.
+       display "Product Code: " with no advancing
+       accept ProdCode
+       display "Description: " with no advancing
+       accept ProdDesc
+       display "Size (S/M/L): " with no advancing
+       accept ProdSize
+       display "On-Hand Quantity: " with no advancing
+       accept ProdOnHand
+       display "Reorder Point: " with no advancing
+       accept ProdReorderPoint
+       display "Unit Price: " with no advancing
+       accept ProdPrice
+       write ProductData
+           invalid key display "Product Code already exists"
+           not invalid key display "Product added"
+       end-write.
+
+UpdateOnHand.
+       display "Product Code: " with no advancing
+       accept ProdCode
+       read ProductFile
+           invalid key display "Product not found"
+           not invalid key
+               display "New On-Hand Quantity: " with no advancing
+               accept ProdOnHand
+               rewrite ProductData
+                   invalid key display "Update failed"
+                   not invalid key display "On-hand quantity updated"
+               end-rewrite
+       end-read.
+
+*> scorre products.txt in ordine di chiave, come ListAllCust, e
+*> segnala i prodotti sotto il reorder point
+ListProducts.
+       move spaces to ProdCode
+       start ProductFile key is not less than ProdCode
+           invalid key set AtEOF to true
+       end-start
+       perform until AtEOF
+           read ProductFile next record
+               at end set AtEOF to true
+           end-read
+           if not AtEOF
+               display ProdCode " " ProdDesc " " ProdSize
+                   " OnHand=" ProdOnHand " Reorder=" ProdReorderPoint
+               if ProdOnHand < ProdReorderPoint
+                   display "  *** below reorder point ***"
+               end-if
+           end-if
+       end-perform
+       move "N" to WSEOFFlag.
