@@ -1,9 +1,20 @@
            >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION. 
+IDENTIFICATION DIVISION.
 PROGRAM-ID. aritmetica.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> la tax rate vive in un file esterno cosi cambiare l'aliquota non
+*> richiede piu' di ricompilare il programma
+       SELECT RatesFile ASSIGN TO "TaxRates.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSRatesStatus.
 DATA DIVISION.
 FILE SECTION.
+FD RatesFile.
+01 RateRecord.
+   COPY RATEREC.
+
 WORKING-STORAGE SECTION.
 *> conversione in diversi formati
 01 StartNum PIC 9(8)V99 VALUE 000011123.55.
@@ -12,14 +23,30 @@ WORKING-STORAGE SECTION.
 01 Dollars  PIC $$,$$$,$$9.99.
 01 BDate    PIC 9(8) VALUE 12211974.
 01 ADate    PIC 99/99/9999.
+01 WSRatesStatus PIC XX.
 
 *> esempio coi floats
 
-01 Price PIC 9(4)V99.
+*> COMP-3 packed decimal halves the footprint of these arithmetic
+*> fields and speeds up the FullPrice computation below; sized
+*> PIC 9(6)V99 to match TAXCALC's LINKAGE SECTION (same shape as
+*> 24_invoice.cob's Price/FullPrice, the other TAXCALC caller)
+01 Price PIC 9(6)V99 COMP-3.
 01 TaxRate PIC V999 value .075.
-01 FullPrice PIC 9(4)V99.
+01 FullPrice PIC 9(6)V99 COMP-3.
 
 PROCEDURE DIVISION.
+*> legge TaxRate da TaxRates.dat se presente, altrimenti resta
+*> sul default .075 dichiarato sopra
+open input RatesFile
+if WSRatesStatus = "00"
+    read RatesFile into RateRecord
+    if WSRatesStatus = "00"
+        move RateTaxRate to TaxRate
+    end-if
+    close RatesFile
+end-if
+
 *> mostr come col MOVE si adatta lo schema definito al numero
 MOVE StartNum TO NoZero
 display NoZero
@@ -33,7 +60,7 @@ display ADate
 *> COBOL gestisce i float con i decimali fissati per evitare problemi di arrotondamendo
 display "Enter the price: " with no ADVANCING
 accept Price
-compute FullPrice rounded = Price + (Price * TaxRate)
+call "TAXCALC" using Price, TaxRate, FullPrice
 display "Price + Tax : " FullPrice.
 
 STOP RUN.
