@@ -0,0 +1,16 @@
+           >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TAXCALC.
+DATA DIVISION.
+LINKAGE SECTION.
+      *> COMP-3, matching the Price/FullPrice fields callers now pass
+       01 LPrice     PIC 9(6)V99 COMP-3.
+       01 LTaxRate   PIC V999.
+       01 LFullPrice PIC 9(6)V99 COMP-3.
+PROCEDURE DIVISION using LPrice, LTaxRate, LFullPrice.
+       *> stesso pattern di GETSUM.cob: i parametri passati con USING
+       *> vengono modificati qui e il caller li vede cambiati, come
+       *> gli args/return di una funzione di un modulo esterno
+       COMPUTE LFullPrice ROUNDED = LPrice + (LPrice * LTaxRate).
+*> ricorda che la compili con cobc -m non -x
+EXIT PROGRAM.
