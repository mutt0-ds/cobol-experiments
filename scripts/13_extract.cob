@@ -0,0 +1,64 @@
+       >>SOURCE FORMAT FREE
+*> Nightly batch extract: reads the indexed master (customers.txt)
+*> sequentially and rewrites the report feed file (Customer.dat) so
+*> CustomerReport.dat reflects same-day maintenance done through
+*> firstprogram's AddCust/UpdateCust/DeleteCust.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. extract.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerMaster ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum.
+       SELECT CustomerFeed ASSIGN TO "Customer.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerMaster.
+01 MasterData.
+   COPY CUSTREC.
+FD CustomerFeed.
+01 FeedData.
+   COPY CUSTREC.
+
+WORKING-STORAGE SECTION.
+01 WSEOF pic X value "N".
+       88 AtEOF value "Y".
+01 WSRecCount pic 9(7) value zero.
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       open input CustomerMaster
+       open output CustomerFeed
+       read CustomerMaster next record
+           at end set AtEOF to true
+       end-read
+       perform until AtEOF
+           move corresponding MasterData to FeedData
+           write FeedData
+           add 1 to WSRecCount
+           read CustomerMaster next record
+               at end set AtEOF to true
+           end-read
+       end-perform
+       close CustomerMaster, CustomerFeed
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Extract complete, records written: " WSRecCount
+       display "Elapsed seconds: " WSElapsedSecs
+       *> a zero-record extract almost always means customers.txt was
+       *> empty or unreadable, so flag it to the batch chain instead of
+       *> letting reports.cob run against an empty feed file
+       if WSRecCount = 0
+           move 8 to RETURN-CODE
+       else
+           move 0 to RETURN-CODE
+       end-if
+       stop run.
