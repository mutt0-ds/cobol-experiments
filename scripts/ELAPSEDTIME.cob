@@ -0,0 +1,36 @@
+            >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ELAPSEDTIME.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+       01 WSStartTotalSecs PIC 9(7).
+       01 WSEndTotalSecs PIC 9(7).
+LINKAGE SECTION.
+       *> gruppo HH/MM/SS/centesimi, come il breakdown di
+       *> CustDateOfBirth in CUSTREC.cpy, per evitare di dover
+       *> UNSTRING il risultato di ACCEPT ... FROM TIME
+       01 LStartTime.
+           02 LStartHH PIC 99.
+           02 LStartMM PIC 99.
+           02 LStartSS PIC 99.
+           02 LStartHS PIC 99.
+       01 LEndTime.
+           02 LEndHH PIC 99.
+           02 LEndMM PIC 99.
+           02 LEndSS PIC 99.
+           02 LEndHS PIC 99.
+       01 LElapsedSecs PIC 9(5).
+PROCEDURE DIVISION using LStartTime, LEndTime, LElapsedSecs.
+       compute WSStartTotalSecs =
+           LStartHH * 3600 + LStartMM * 60 + LStartSS
+       compute WSEndTotalSecs =
+           LEndHH * 3600 + LEndMM * 60 + LEndSS
+       if WSEndTotalSecs < WSStartTotalSecs
+           *> il job e' passato la mezzanotte, aggiunge un giorno
+           compute LElapsedSecs =
+               WSEndTotalSecs - WSStartTotalSecs + 86400
+       else
+           compute LElapsedSecs = WSEndTotalSecs - WSStartTotalSecs
+       end-if.
+*> ricorda che la compili con cobc -m non -x
+EXIT PROGRAM.
