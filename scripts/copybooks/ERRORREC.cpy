@@ -0,0 +1,8 @@
+      *> ERRORREC.cpy - one record per INVALID KEY / exception caught
+      *> by a customer-maintenance paragraph, so the day's failed
+      *> attempts can be reviewed after the fact
+       02 ErrIDNum        PIC 9(5).
+       02 ErrOperatorID   PIC X(8).
+       02 ErrParagraph    PIC X(20).
+       02 ErrMessage      PIC X(40).
+       02 ErrTimestamp    PIC X(26).
