@@ -0,0 +1,13 @@
+      *> AUDITREC.cpy - one record per customer maintenance transaction
+       02 AuditTranType     PIC X.
+           88 AuditAdd         VALUE "A".
+           88 AuditUpdateTran  VALUE "U".
+           88 AuditDeleteTran  VALUE "D".
+       02 AuditIDNum        PIC 9(5).
+       02 AuditOperatorID   PIC X(8).
+       02 AuditTimestamp    PIC X(26).
+      *> must match CUSTREC.cpy's total length exactly (154 bytes) or
+      *> the tail of every image - currently CustSalesRepID - gets
+      *> silently dropped on every MOVE CustomerData TO ...Image
+       02 AuditBeforeImage  PIC X(154).
+       02 AuditAfterImage   PIC X(154).
