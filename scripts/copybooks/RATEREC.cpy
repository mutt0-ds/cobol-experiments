@@ -0,0 +1,3 @@
+      *> RATEREC.cpy - one row in TaxRates.dat, so the sales tax rate
+      *> used by pricing/invoicing can be updated without a recompile
+       02 RateTaxRate   PIC V999.
