@@ -0,0 +1,9 @@
+      *> TRANREC.cpy - one customer-maintenance transaction (A/U/D)
+      *> read from a batch feed file; carries the same fields as
+      *> CUSTREC so MOVE CORRESPONDING can apply it straight onto a
+      *> CustomerData record
+       02 TranCode         PIC X.
+           88 TranAdd          VALUE "A".
+           88 TranUpdate       VALUE "U".
+           88 TranDelete       VALUE "D".
+       COPY CUSTREC.
