@@ -0,0 +1,5 @@
+      *> OPERREC.cpy - one record per operator allowed to log in to the
+      *> customer-maintenance menu, keyed by OpUserID so firstprogram.cob
+      *> can look up the password for the ID entered at the login prompt
+       02 OpUserID    PIC X(8).
+       02 OpPassword  PIC X(8).
