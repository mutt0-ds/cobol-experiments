@@ -0,0 +1,14 @@
+      *> ORDERREC.cpy - one customer order, modeled on 12_tables.cob's
+      *> OrderTable (Product OCCURS INDEXED BY I, ProdSize OCCURS
+      *> INDEXED BY J) but persisted and keyed by OrderNum instead of
+      *> being a throwaway in-memory demo table
+       02 OrderNum         PIC 9(6).
+       02 OrderCustIDNum   PIC 9(5).
+       02 OrderDate        PIC 9(8).
+       02 OrderLineCount   PIC 9(2) VALUE ZERO.
+       02 OrderLineItem OCCURS 5 TIMES INDEXED BY OrderLineIdx.
+           03 OrderProdCode    PIC X(8).
+           03 OrderProdName    PIC X(10).
+           03 OrderSizeQty OCCURS 3 TIMES INDEXED BY OrderSizeIdx.
+               04 OrderSizeType     PIC A.
+               04 OrderSizeQuantity PIC 9(3).
