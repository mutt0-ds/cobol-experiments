@@ -0,0 +1,14 @@
+      *> PRODREC.cpy - one product/inventory master record, replacing
+      *> 12_tables.cob's compile-time ProdTable REDEFINES (three shirts
+      *> baked in via FILLER VALUE) with real persisted inventory data
+       02 ProdCode           PIC X(8).
+       02 ProdDesc           PIC X(20).
+       02 ProdSize           PIC A.
+      *> DISPLAY usage, not COMP-3: this copybook is embedded directly in
+      *> 30_master_backup.cob's ProductBackup FD, which is LINE SEQUENTIAL,
+      *> and GnuCOBOL's LINE SEQUENTIAL writer rejects packed-decimal bytes
+      *> with FILE STATUS 71 - same reason CUSTREC's IDNum/OrderVolume/
+      *> CustInactiveDate are DISPLAY rather than COMP-3 too
+       02 ProdOnHand         PIC 9(5).
+       02 ProdReorderPoint   PIC 9(5).
+       02 ProdPrice          PIC 9(4)V99 VALUE ZERO.
