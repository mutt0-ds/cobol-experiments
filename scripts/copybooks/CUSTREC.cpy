@@ -0,0 +1,51 @@
+      *> CUSTREC.cpy - shared Customer record layout
+      *> used by the indexed master (customers.txt) and by every
+      *> batch/report program that reads or writes customer data.
+      *> IDNum widened to PIC 9(5) so the indexed master and the
+      *> report feed file can hold the exact same key range.
+      *> left DISPLAY usage (not COMP-3): this copybook is embedded in
+      *> several LINE SEQUENTIAL FDs too (Customer.dat, CustomerHistory.dat,
+      *> Transactions.dat via TRANREC.cpy) and GnuCOBOL's LINE SEQUENTIAL
+      *> writer rejects packed-decimal bytes with FILE STATUS 71
+       02 IDNum            PIC 9(5).
+       02 FirstName        PIC X(15).
+       02 LastName         PIC X(15).
+       02 CustAddress.
+           03 AddrLine1    PIC X(20).
+           03 AddrCity     PIC X(15).
+           03 AddrState    PIC X(2).
+               88 ValidState VALUE
+                   "AL" "AK" "AZ" "AR" "CA" "CO" "CT" "DE" "FL" "GA"
+                   "HI" "ID" "IL" "IN" "IA" "KS" "KY" "LA" "ME" "MD"
+                   "MA" "MI" "MN" "MS" "MO" "MT" "NE" "NV" "NH" "NJ"
+                   "NM" "NY" "NC" "ND" "OH" "OK" "OR" "PA" "RI" "SC"
+                   "SD" "TN" "TX" "UT" "VT" "VA" "WA" "WV" "WI" "WY"
+                   "DC".
+           03 AddrZip      PIC X(10).
+       02 Phone             PIC X(12).
+       02 Email             PIC X(30).
+       02 CustStatusFlag    PIC X VALUE "A".
+           88 ActiveCust    VALUE "A".
+           88 InactiveCust  VALUE "I".
+       02 CustTierFlag      PIC X VALUE "S".
+           88 PreferredCustomer VALUE "P".
+           88 StandardCustomer  VALUE "S".
+       02 AcctStatusFlag    PIC X VALUE "A".
+           88 AcctActive    VALUE "A".
+           88 AcctPastDue   VALUE "P".
+           88 AcctOnHold    VALUE "H".
+           88 AcctClosed    VALUE "C".
+       02 CustDateOfBirth.
+           03 MOB          PIC 99.
+           03 DOB          PIC 99.
+           03 YOB          PIC 9(4).
+      *> DISPLAY usage, not COMP-3, for the same LINE SEQUENTIAL reason
+      *> as IDNum above
+       02 OrderVolume       PIC 9(7) VALUE ZERO.
+      *> stamped when CustStatusFlag is flipped to InactiveCust, so the
+      *> archive job can tell how long a record has been inactive;
+      *> zero means the record has never been made inactive
+       02 CustInactiveDate  PIC 9(8) VALUE ZERO.
+      *> the sales rep this customer is assigned to, so a rep's
+      *> commission can be worked out from the orders tied to them
+       02 CustSalesRepID    PIC 9(4) VALUE ZERO.
