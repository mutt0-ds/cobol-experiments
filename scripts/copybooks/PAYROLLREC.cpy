@@ -0,0 +1,6 @@
+      *> PAYROLLREC.cpy - one commission line per sales rep, written by
+      *> the commission calculator to the payroll extract file
+       02 PayRepID          PIC 9(4).
+       02 PayRunDate        PIC 9(8).
+       02 PayTotalSales     PIC 9(7)V99.
+       02 PayCommission     PIC 9(4)V99.
