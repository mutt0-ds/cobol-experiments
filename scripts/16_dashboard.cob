@@ -0,0 +1,180 @@
+       >>SOURCE FORMAT FREE
+*> Daily activity dashboard: reads CustomerAudit.dat and ErrorLog.dat
+*> and rolls up today's adds/updates/deletes/errors by operator ID,
+*> so management gets a one-page summary instead of the raw files.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. dashboard.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerAudit ASSIGN TO "CustomerAudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ErrorLog ASSIGN TO "ErrorLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerAudit.
+01 AuditRecord.
+   COPY AUDITREC.
+
+FD ErrorLog.
+01 ErrorRecord.
+   COPY ERRORREC.
+
+WORKING-STORAGE SECTION.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+01 WSTodayDate pic 9(8).
+01 WSTodayStr pic X(8).
+*> tabella di accumulo per operatore, come CustTable in 12_tables.cob
+01 OpStatsTable.
+       02 OpStats occurs 20 times.
+           03 OpID pic X(8).
+           03 OpAddCount pic 9(5) value zero.
+           03 OpUpdCount pic 9(5) value zero.
+           03 OpDelCount pic 9(5) value zero.
+           03 OpErrCount pic 9(5) value zero.
+01 OpStatsUsed pic 99 value zero.
+01 WSSearchOperator pic X(8).
+01 WSOperatorIdx pic 99.
+01 WSOperatorFoundFlag pic X value "N".
+       88 OperatorFound value "Y".
+01 TotalAdd pic 9(6) value zero.
+01 TotalUpd pic 9(6) value zero.
+01 TotalDel pic 9(6) value zero.
+01 TotalErr pic 9(6) value zero.
+01 WSRecordsScanned pic 9(7) value zero.
+*> conta le righe di audit/errore di operatori che non sono entrati
+*> nella tabella da 20 posti (tabella piena), cosi il dashboard puo'
+*> segnalarlo anche se i Total* restano comunque esatti
+01 WSOperatorOverflowCount pic 9(5) value zero.
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       accept WSTodayDate from date yyyymmdd
+       move WSTodayDate to WSTodayStr
+       perform SummarizeAudit
+       perform SummarizeErrors
+       perform PrintDashboard
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Records scanned: " WSRecordsScanned
+           "  Elapsed seconds: " WSElapsedSecs
+       stop run.
+
+*> scorre l'audit trail e accumula add/update/delete di oggi per
+*> operatore, usando la tabella OpStats come CustTable accumula dati
+SummarizeAudit.
+       move "N" to WSEOFFlag
+       open input CustomerAudit
+       read CustomerAudit
+           at end set AtEOF to true
+       end-read
+       perform until AtEOF
+           add 1 to WSRecordsScanned
+           if AuditTimestamp(1:8) = WSTodayStr
+               move AuditOperatorID to WSSearchOperator
+               perform FindOrAddOperator
+               *> Total* are the grand totals printed at the foot of the
+               *> dashboard and must stay accurate even for the 21st+
+               *> distinct operator, who FindOrAddOperator can't fit in
+               *> the 20-entry table - only the per-operator detail row
+               *> is skipped for those, not the grand total
+               evaluate true
+                   when AuditAdd
+                       add 1 to TotalAdd
+                   when AuditUpdateTran
+                       add 1 to TotalUpd
+                   when AuditDeleteTran
+                       add 1 to TotalDel
+               end-evaluate
+               if WSOperatorIdx > 0
+                   evaluate true
+                       when AuditAdd
+                           add 1 to OpAddCount(WSOperatorIdx)
+                       when AuditUpdateTran
+                           add 1 to OpUpdCount(WSOperatorIdx)
+                       when AuditDeleteTran
+                           add 1 to OpDelCount(WSOperatorIdx)
+                   end-evaluate
+               end-if
+           end-if
+           read CustomerAudit
+               at end set AtEOF to true
+           end-read
+       end-perform
+       close CustomerAudit.
+
+*> scorre il log eccezioni e accumula gli errori di oggi per operatore
+SummarizeErrors.
+       move "N" to WSEOFFlag
+       open input ErrorLog
+       read ErrorLog
+           at end set AtEOF to true
+       end-read
+       perform until AtEOF
+           add 1 to WSRecordsScanned
+           if ErrTimestamp(1:8) = WSTodayStr
+               move ErrOperatorID to WSSearchOperator
+               perform FindOrAddOperator
+               add 1 to TotalErr
+               if WSOperatorIdx > 0
+                   add 1 to OpErrCount(WSOperatorIdx)
+               end-if
+           end-if
+           read ErrorLog
+               at end set AtEOF to true
+           end-read
+       end-perform
+       close ErrorLog.
+
+*> trova l'indice dell'operatore in WSSearchOperator o ne crea uno
+*> nuovo nella tabella; WSOperatorIdx resta zero se la tabella e' piena
+FindOrAddOperator.
+       move "N" to WSOperatorFoundFlag
+       move 1 to WSOperatorIdx
+       perform until WSOperatorIdx > OpStatsUsed or OperatorFound
+           if OpID(WSOperatorIdx) = WSSearchOperator
+               move "Y" to WSOperatorFoundFlag
+           else
+               add 1 to WSOperatorIdx
+           end-if
+       end-perform
+       if not OperatorFound
+           if OpStatsUsed < 20
+               add 1 to OpStatsUsed
+               move OpStatsUsed to WSOperatorIdx
+               move WSSearchOperator to OpID(WSOperatorIdx)
+           else
+               move zero to WSOperatorIdx
+               add 1 to WSOperatorOverflowCount
+           end-if
+       end-if.
+
+*> stampa il rollup, una riga per operatore piu i totali
+PrintDashboard.
+       display " "
+       display "DAILY ACTIVITY DASHBOARD - " WSTodayStr
+       display "Operator  Adds   Updates  Deletes  Errors"
+       perform varying WSOperatorIdx from 1 by 1
+               until WSOperatorIdx > OpStatsUsed
+           display OpID(WSOperatorIdx) " "
+               OpAddCount(WSOperatorIdx) "  "
+               OpUpdCount(WSOperatorIdx) "    "
+               OpDelCount(WSOperatorIdx) "    "
+               OpErrCount(WSOperatorIdx)
+       end-perform
+       display "---------------------------------------"
+       display "Totals    " TotalAdd "  " TotalUpd "    "
+           TotalDel "    " TotalErr
+       if WSOperatorOverflowCount > 0
+           display "Notice: operator table full - " WSOperatorOverflowCount
+               " activity record(s) from operators beyond the first 20"
+               " are included in Totals above but not broken out by operator"
+       end-if.
