@@ -0,0 +1,117 @@
+       >>SOURCE FORMAT FREE
+*> Reconciliation report: compares the indexed master (customers.txt)
+*> against the report feed file (Customer.dat) by IDNum and reports
+*> anything present in one but missing or different in the other.
+*> CUSTBAT.jcl runs this step right after extract.cob every night as
+*> a post-extract integrity check (so a mismatch here means the
+*> extract itself wrote something wrong, not just that a run was
+*> skipped) rather than as a separate weekly audit.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. reconcile.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerMaster ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDNum OF MasterData.
+       SELECT CustomerFeed ASSIGN TO "Customer.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerMaster.
+01 MasterData.
+   COPY CUSTREC.
+FD CustomerFeed.
+01 FeedData.
+   COPY CUSTREC.
+
+WORKING-STORAGE SECTION.
+01 WSMasterEOF pic X value "N".
+       88 MasterEOF value "Y".
+01 WSFeedEOF pic X value "N".
+       88 FeedEOF value "Y".
+01 WSMismatchCount pic 9(5) value zero.
+01 WSMissingMasterCount pic 9(5) value zero.
+01 WSMissingFeedCount pic 9(5) value zero.
+01 WSRecordsCompared pic 9(6) value zero.
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       open input CustomerMaster
+       open input CustomerFeed
+       display " "
+       display "WEEKLY RECONCILIATION REPORT"
+       read CustomerMaster next record
+           at end set MasterEOF to true
+       end-read
+       read CustomerFeed
+           at end set FeedEOF to true
+       end-read
+       perform until MasterEOF and FeedEOF
+           add 1 to WSRecordsCompared
+           evaluate true
+               when MasterEOF
+                   display "Missing from master: IDNum " IDNum OF FeedData
+                   add 1 to WSMissingMasterCount
+                   perform ReadNextFeed
+               when FeedEOF
+                   display "Missing from feed:   IDNum " IDNum OF MasterData
+                   add 1 to WSMissingFeedCount
+                   perform ReadNextMaster
+               when IDNum OF MasterData = IDNum OF FeedData
+                   if MasterData not = FeedData
+                       display "Mismatch:             IDNum " IDNum OF MasterData
+                       add 1 to WSMismatchCount
+                   end-if
+                   perform ReadNextMaster
+                   perform ReadNextFeed
+               when IDNum OF MasterData < IDNum OF FeedData
+                   display "Missing from feed:   IDNum " IDNum OF MasterData
+                   add 1 to WSMissingFeedCount
+                   perform ReadNextMaster
+               when other
+                   display "Missing from master: IDNum " IDNum OF FeedData
+                   add 1 to WSMissingMasterCount
+                   perform ReadNextFeed
+           end-evaluate
+       end-perform
+       display "---------------------------------------"
+       display "Mismatches: " WSMismatchCount
+       display "Missing from feed: " WSMissingFeedCount
+       display "Missing from master: " WSMissingMasterCount
+       close CustomerMaster, CustomerFeed
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Records compared: " WSRecordsCompared
+           "  Elapsed seconds: " WSElapsedSecs
+       *> non-zero RETURN-CODE lets the nightly batch chain stop before
+       *> running the extract/report against files known to be out of
+       *> sync, instead of just leaving this report for someone to read
+       if WSMismatchCount > 0 or WSMissingFeedCount > 0
+               or WSMissingMasterCount > 0
+           move 4 to RETURN-CODE
+       else
+           move 0 to RETURN-CODE
+       end-if
+       stop run.
+
+ReadNextMaster.
+       if not MasterEOF
+           read CustomerMaster next record
+               at end set MasterEOF to true
+           end-read
+       end-if.
+
+ReadNextFeed.
+       if not FeedEOF
+           read CustomerFeed
+               at end set FeedEOF to true
+           end-read
+       end-if.
