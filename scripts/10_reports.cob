@@ -5,34 +5,67 @@ PROGRAM-ID. reports.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-       SELECT CustomerReport ASSIGN TO "CustReport.dat"
+       *> dynamic dataset name built in WSReportFileName from the run
+       *> date, so each run keeps its own dated snapshot instead of
+       *> every run overwriting the one and only CustReport.dat
+       SELECT CustomerReport ASSIGN TO WSReportFileName
            ORGANIZATION IS LINE SEQUENTIAL.
        SELECT CustomerFile ASSIGN TO "Customer.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+       *> worksort file used to sort active customers by LastName so we
+       *> can break and subtotal by the first letter of the last name
+       SELECT SortWork ASSIGN TO "SortWork.tmp".
+       *> periodic checkpoint so a large run that abends doesn't have
+       *> to be restarted from the very first record
+       SELECT ReportCheckpoint ASSIGN TO "ReportCheckpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCkptStatus.
 
 DATA DIVISION.
 FILE SECTION.
 *> definisco lo schema del report
 FD CustomerReport.
-01 PrintLine PIC X(44).
+*> byte 1 is a real ASA carriage-control code (1/0/-/space) so this
+*> file can be routed straight to a line printer queue; bytes 2-45
+*> carry the same 44-char body the report lines always had
+01 PrintLine.
+   02 AsaControl pic X.
+   02 PrintBody  pic X(57).
 
 FD CustomerFile.
 01 CustomerData.
-       02 IDNum    PIC 9(5).
-       02 CustName.
-           03 FirstName    PIC X(15).
-           03 LastName     PIC X(15).
-       88 WSEOF value high-value.
-    
+   COPY CUSTREC.
+
+SD SortWork.
+01 SortRecord.
+   COPY CUSTREC.
+
+FD ReportCheckpoint.
+01 CheckpointRecord.
+   02 CkptPageNum     pic 99.
+   02 CkptLastIDNum   pic 9(5).
+
 WORKING-STORAGE SECTION.
 01 PageHeading.
        *> filler quando non devi identificare labels
        02 filler pic X(13) value "Customer List".
 01 PageFooting.
-       02 filler pic X(15) value space.
        02 filler pic X(7) value "Page: ".
        02 PrnPageNum pic Z9.
-01 Heads pic x(36) value "IDNum     FirstName    LastName".
+       02 filler pic X(10) value "  Run at: ".
+       02 PrnRunDate pic 9999/99/99.
+       02 filler pic X value space.
+       02 PrnRunHH pic 99.
+       02 filler pic x value ":".
+       02 PrnRunMM pic 99.
+       02 filler pic x value ":".
+       02 PrnRunSS pic 99.
+01 WSRunDate pic 9(8).
+01 WSRunTime pic 9(8).
+*> dated report filename, e.g. "CustReport.20260808.dat", so past
+*> runs stay on disk as a history instead of only the latest one
+01 WSReportFileName pic X(30).
+01 Heads pic x(46) value "IDNum     FirstName    LastName         Tier".
 01 CustomerDetailLine.
        02 filler pic x value space.
        02 PrnCustID PIC 9(5).
@@ -41,45 +74,232 @@ WORKING-STORAGE SECTION.
        02 filler pic x(4) value space.
        02 PrnLastName pic x(15).
        02 filler pic x(4) value space.
-01 ReportFooting pic x(13) value "End of Report".
+       02 PrnTier pic x(9).
+01 LetterSubtotalLine.
+       02 filler pic x value space.
+       02 filler pic x(11) value "  Subtotal ".
+       02 PrnLetter pic x.
+       02 filler pic x(4) value " : ".
+       02 PrnLetterCount pic ZZZZ9.
+01 ReportFooting.
+       02 filler pic x(13) value "End of Report".
+       02 filler pic x(16) value "  Customers: ".
+       02 PrnRecCount pic ZZZZ9.
+01 RecordCount pic 9(5) value zero.
+01 LetterCount pic 9(5) value zero.
+01 CurrentLetter pic x value space.
 01 LineCount pic 99 value zero.
 *> se il numero di righe diventa troppo allora scatta la booleana new page
        88 NewPageRequired value 40 thru 99.
 01 PageCount pic 99 value zero.
+01 WSEOFFlag pic X value "N".
+       88 WSEOF value "Y".
+*> checkpoint written every CheckpointInterval detail lines so an
+*> abended run can tell where it last left off
+01 WSCkptStatus pic XX.
+01 CheckpointInterval pic 99 value 25.
+01 WSCkptRemainder pic 99.
+01 WSCkptQuotient pic 9(5).
+*> optional ID range so a rerun can cover just a slice of the file
+01 WSStartIDNum pic 9(5) value zero.
+01 WSEndIDNum pic 9(5) value 99999.
+01 WSRangeAnswer pic X value "N".
+       88 WSRangeRequested value "Y".
+01 WSRangeSwap pic 9(5).
+*> records-processed/elapsed-time summary, via the ELAPSEDTIME
+*> subroutine (same LINKAGE-only template as TAXCALC/DATEVAL)
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
 
 PROCEDURE DIVISION.
-open input CustomerFile
+*> 26_main_menu.cob CALLs "reports" repeatedly in the same run unit
+*> with no CANCEL (GOBACK instead of STOP RUN exists specifically so
+*> that works), so WORKING-STORAGE persists across runs the same way
+*> 11_first_program.cob's StartPara has to reset StayOpen/WSLoginFlag -
+*> without this a second run in the same session would start from the
+*> first run's leftover page/record counts and ID range
+move zero to RecordCount, PageCount
+move zero to WSStartIDNum
+move 99999 to WSEndIDNum
+accept WSJobStartTime from time
+accept WSRunDate from date yyyymmdd
+accept WSRunTime from time
+move spaces to WSReportFileName
+string "CustReport." delimited by size
+    WSRunDate delimited by size
+    ".dat" delimited by size
+    into WSReportFileName
+perform CheckForPriorCheckpoint
+perform AcceptIDRange
 open output CustomerReport
-
+open output ReportCheckpoint
 perform PrintPageHeading
+sort SortWork
+       ascending key LastName OF SortRecord
+       input procedure is SelectActiveCustomers
+       output procedure is ProduceReportBody
+perform PrintPageFooting
+move RecordCount to PrnRecCount
+*> AsaControl alone carries the vertical spacing now - WRITE no longer
+*> also says AFTER ADVANCING, since GnuCOBOL's LINE SEQUENTIAL writer
+*> inserts its own blank lines for that clause and a real ASA-aware
+*> print queue would apply AsaControl's skip on top, double-spacing
+*> the output
+move "-" to AsaControl
+move ReportFooting to PrintBody
+write PrintLine.
+
+close CustomerReport, ReportCheckpoint.
+accept WSJobEndTime from time
+call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+display "Records processed: " RecordCount
+    "  Elapsed seconds: " WSElapsedSecs
+*> lets a JCL step that runs this after the extract check whether the
+*> report actually printed anything
+if RecordCount = 0
+    move 4 to RETURN-CODE
+else
+    move 0 to RETURN-CODE
+end-if
+GOBACK.
+
+*> se un run precedente non ha completato troviamo un checkpoint
+*> rimasto a terra - lo segnaliamo e lasciamo che il run riparta dalla
+*> prima pagina: il report e' ordinato per LastName dal SORT, quindi
+*> non possiamo riposizionarci sul solo ultimo IDNum stampato
+CheckForPriorCheckpoint.
+move spaces to WSCkptStatus
+open input ReportCheckpoint
+if WSCkptStatus = "00"
+       perform until WSCkptStatus not = "00"
+           read ReportCheckpoint into CheckpointRecord
+       end-perform
+       display "Notice: prior run checkpoint found - page " CkptPageNum
+           ", last IDNum printed " CkptLastIDNum
+       display "Restart will regenerate the report from the top."
+       close ReportCheckpoint
+end-if.
+
+*> consente di rigenerare solo una fascia di IDNum invece di tutto
+*> il file, cosi non serve ristampare tutto per poche modifiche
+AcceptIDRange.
+display "Restrict report to an IDNum range? (Y/N): " with no advancing
+accept WSRangeAnswer
+if WSRangeRequested
+       display "Starting IDNum: " with no advancing
+       accept WSStartIDNum
+       display "Ending IDNum: " with no advancing
+       accept WSEndIDNum
+       if WSStartIDNum > WSEndIDNum
+           display "Starting IDNum was greater than ending IDNum - swapping them"
+           move WSStartIDNum to WSRangeSwap
+           move WSEndIDNum to WSStartIDNum
+           move WSRangeSwap to WSEndIDNum
+       end-if
+end-if.
+
+*> input procedure: scorre Customer.dat e scarta gli inactive, cosi
+*> il sort lavora solo sui clienti che finiranno davvero nel report
+SelectActiveCustomers.
+open input CustomerFile
 read CustomerFile
-       at end set WSEOF to true 
+       at end set WSEOF to true
 end-read
-perform PrintReportBody until WSEOF
-write PrintLine from ReportFooting after advancing 5 lines.
+perform until WSEOF
+       if ActiveCust OF CustomerData
+           and IDNum OF CustomerData >= WSStartIDNum
+           and IDNum OF CustomerData <= WSEndIDNum
+           release SortRecord from CustomerData
+       end-if
+       read CustomerFile
+           at end set WSEOF to true
+       end-read
+end-perform
+close CustomerFile
+move "N" to WSEOFFlag.
+
+*> output procedure: stampa il detail e rompe/subtotale per iniziale
+*> del LastName, gia' ordinato dal sort
+ProduceReportBody.
+return SortWork into CustomerData
+       at end set WSEOF to true
+end-return
+if not WSEOF
+       move LastName OF CustomerData(1:1) to CurrentLetter
+end-if
+perform until WSEOF
+       if NewPageRequired
+           perform PrintPageFooting
+           perform PrintPageHeading
+       end-if
+       if LastName OF CustomerData(1:1) not = CurrentLetter
+           perform PrintLetterSubtotal
+           move LastName OF CustomerData(1:1) to CurrentLetter
+       end-if
+       move IDNum OF CustomerData to PrnCustID
+       move FirstName OF CustomerData to PrnFirstName
+       move LastName OF CustomerData to PrnLastName
+       evaluate true
+           when PreferredCustomer OF CustomerData move "Preferred" to PrnTier
+           when StandardCustomer OF CustomerData move "Standard" to PrnTier
+       end-evaluate
+       move " " to AsaControl
+       move CustomerDetailLine to PrintBody
+       write PrintLine
+       add 1 to LineCount
+       add 1 to RecordCount
+       add 1 to LetterCount
+       divide RecordCount by CheckpointInterval
+           giving WSCkptQuotient remainder WSCkptRemainder
+       if WSCkptRemainder = 0
+           perform WriteCheckpoint
+       end-if
+       return SortWork into CustomerData
+           at end set WSEOF to true
+       end-return
+end-perform
+perform PrintLetterSubtotal.
 
-close CustomerFile, CustomerReport.
-STOP RUN.
+*> scrive lo stato corrente del run sul file di checkpoint; ogni riga
+*> e' l'ultimo stato buono, chi fa restart legge fino in fondo e
+*> prende l'ultima
+WriteCheckpoint.
+move PageCount to CkptPageNum
+move IDNum OF CustomerData to CkptLastIDNum
+write CheckpointRecord.
+
+*> stampa page footing con il timestamp del run, cosi un CustReport.dat
+*> archiviato si puo' ricollegare al batch che lo ha generato
+PrintPageFooting.
+move PageCount to PrnPageNum
+move WSRunDate to PrnRunDate
+move WSRunTime(1:2) to PrnRunHH
+move WSRunTime(3:2) to PrnRunMM
+move WSRunTime(5:2) to PrnRunSS
+move "-" to AsaControl
+move PageFooting to PrintBody
+write PrintLine.
 
 PrintPageHeading.
-write PrintLine from PageHeading after advancing page 
-write PrintLine from Heads after advancing 5 lines
+move "1" to AsaControl
+move PageHeading to PrintBody
+write PrintLine
+move "-" to AsaControl
+move Heads to PrintBody
+write PrintLine
 *> traccia il numero di righe e pagine
 move 3 to LineCount
 add 1 to PageCount.
 
-PrintReportBody.
-if NewPageRequired
-       move PageCount to PrnPageNum
-       write PrintLine from PageFooting after advancing 5 lines 
-       perform PrintPageHeading
-end-if
-move IDNum to PrnCustID
-move FirstName to PrnFirstName
-move LastName to PrnLastName
-
-write PrintLine from CustomerDetailLine after advancing 1 line 
-add 1 to LineCount
-read CustomerFile
-       at end set WSEOF to true
-end-read.
+*> subtotal per iniziale del LastName, stampato ad ogni control break
+PrintLetterSubtotal.
+if LetterCount > 0
+       move CurrentLetter to PrnLetter
+       move LetterCount to PrnLetterCount
+       move "0" to AsaControl
+       move LetterSubtotalLine to PrintBody
+       write PrintLine
+       add 2 to LineCount
+       move zero to LetterCount
+end-if.
