@@ -0,0 +1,173 @@
+       >>SOURCE FORMAT FREE
+*> Real indexed Orders file keyed by order number, carrying the
+*> customer's IDNum, modeled on 12_tables.cob's OrderTable (Product
+*> OCCURS 2 TIMES INDEXED BY I, ProdSize OCCURS 3 TIMES INDEXED BY J)
+*> instead of that structure being a throwaway in-memory demo.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. orderentry.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT OrdersFile ASSIGN TO "orders.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OrderNum
+           ALTERNATE RECORD KEY IS OrderCustIDNum WITH DUPLICATES.
+       SELECT ProductFile ASSIGN TO "products.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ProdCode.
+       *> intake staging area: a new order is appended here with a fast
+       *> sequential write instead of paying indexed-key-maintenance
+       *> overhead on orders.txt in real time; 29_order_merge.cob drains
+       *> this file into the real Orders master during the batch window
+       SELECT OrderStaging ASSIGN TO "OrderStaging.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD OrdersFile.
+01 OrderData.
+   COPY ORDERREC.
+
+FD ProductFile.
+01 ProductData.
+   COPY PRODREC.
+
+FD OrderStaging.
+01 StagingData.
+   COPY ORDERREC.
+
+WORKING-STORAGE SECTION.
+01 WSChoice pic 9.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+01 WSMoreLines pic X value "Y".
+       88 MoreLines value "Y".
+01 WSLineIdx pic 9(2).
+01 WSSizeIdx pic 9.
+*> tabella prodotti caricata da products.txt, ordinata per ProdCode
+*> (il file indicizzato e' gia' in ordine di chiave in lettura
+*> sequenziale) cosi il lookup durante l'order entry usa SEARCH ALL
+*> invece di una scansione lineare
+01 WSProductTable.
+       02 WSProdEntry OCCURS 200 TIMES
+               ASCENDING KEY IS WSProdCodeTbl
+               INDEXED BY PIdx.
+           03 WSProdCodeTbl pic X(8).
+           03 WSProdDescTbl pic X(20).
+01 WSProdCount pic 9(3) value zero.
+01 WSLookupCode pic X(8).
+01 WSLookupFound pic X value "N".
+       88 LookupFound value "Y".
+
+PROCEDURE DIVISION.
+StartPara.
+       perform LoadProductTable
+       open input OrdersFile
+       open extend OrderStaging
+       perform until WSChoice = 9
+           display "1. Add Order  2. List Orders  9. Exit"
+           display "Choice: " with no advancing
+           accept WSChoice
+           evaluate WSChoice
+               when 1 perform AddOrder
+               when 2 perform ListOrders
+               when 9 continue
+               when other display "Invalid choice"
+           end-evaluate
+       end-perform
+       close OrdersFile, OrderStaging
+       stop run.
+
+*> registra un ordine con una o piu' righe prodotto, ciascuna con
+*> quantita' per taglia, cosi come OrderTable tiene Product/ProdSize;
+*> scrive nella staging area RELATIVE invece che direttamente
+*> sull'Orders master indexed - 29_order_merge.cob fa il merge notturno
+AddOrder.
+       display "Order Number: " with no advancing
+       accept OrderNum OF OrderData
+       display "Customer IDNum: " with no advancing
+       accept OrderCustIDNum OF OrderData
+       accept OrderDate OF OrderData from date yyyymmdd
+       move zero to OrderLineCount OF OrderData
+       move "Y" to WSMoreLines
+       perform until not MoreLines or OrderLineCount OF OrderData = 5
+           add 1 to OrderLineCount OF OrderData
+           move OrderLineCount OF OrderData to WSLineIdx
+           display "  Product Code for line " WSLineIdx ": "
+               with no advancing
+           accept WSLookupCode
+           perform LookupProduct
+           move WSLookupCode to OrderProdCode OF OrderData(WSLineIdx)
+           if LookupFound
+               move WSProdDescTbl(PIdx) to OrderProdName OF OrderData(WSLineIdx)
+           else
+               display "  Product not found, recording code as-is"
+               move WSLookupCode to OrderProdName OF OrderData(WSLineIdx)
+           end-if
+           perform varying WSSizeIdx from 1 by 1 until WSSizeIdx > 3
+               display "    Size code (S/M/L) for size slot "
+                   WSSizeIdx ": " with no advancing
+               accept OrderSizeType OF OrderData(WSLineIdx, WSSizeIdx)
+               display "    Quantity: " with no advancing
+               accept OrderSizeQuantity OF OrderData(WSLineIdx, WSSizeIdx)
+           end-perform
+           if OrderLineCount OF OrderData < 5
+               display "Another line item (Y/N)? " with no advancing
+               accept WSMoreLines
+           end-if
+       end-perform
+       move OrderData to StagingData
+       write StagingData
+       display "Order staged - will reach the Orders master on the next merge".
+
+*> carica products.txt in una tabella in memoria ordinata per
+*> ProdCode, cosi il lookup durante l'order entry puo' usare
+*> SEARCH ALL invece di una scansione lineare
+LoadProductTable.
+       open input ProductFile
+       move "N" to WSEOFFlag
+       read ProductFile
+           at end set AtEOF to true
+       end-read
+       perform until AtEOF or WSProdCount = 200
+           add 1 to WSProdCount
+           move ProdCode to WSProdCodeTbl(WSProdCount)
+           move ProdDesc to WSProdDescTbl(WSProdCount)
+           read ProductFile
+               at end set AtEOF to true
+           end-read
+       end-perform
+       close ProductFile
+       move "N" to WSEOFFlag.
+
+*> ricerca binaria sulla tabella prodotti caricata, come richiesto
+*> per sostituire la SEARCH lineare di 12_tables.cob
+LookupProduct.
+       move "N" to WSLookupFound
+       search all WSProdEntry
+           at end move "N" to WSLookupFound
+           when WSProdCodeTbl(PIdx) = WSLookupCode
+               move "Y" to WSLookupFound
+       end-search.
+
+*> scorre orders.txt in ordine di chiave, come ListAllCust
+ListOrders.
+       move zero to OrderNum OF OrderData
+       start OrdersFile key is not less than OrderNum OF OrderData
+           invalid key set AtEOF to true
+       end-start
+       perform until AtEOF
+           read OrdersFile next record
+               at end set AtEOF to true
+           end-read
+           if not AtEOF
+               display "Order " OrderNum OF OrderData
+                   " Customer " OrderCustIDNum OF OrderData
+                   " Date " OrderDate OF OrderData
+                   " Lines " OrderLineCount OF OrderData
+           end-if
+       end-perform
+       move "N" to WSEOFFlag.
