@@ -0,0 +1,92 @@
+       >>SOURCE FORMAT FREE
+*> Archive/purge job: moves customers flagged inactive for longer
+*> than a configurable age out of the live indexed master
+*> (customers.txt) into a history file, so the master doesn't just
+*> keep growing with every customer ever soft-deleted.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. archive.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+       SELECT CustomerHistory ASSIGN TO "CustomerHistory.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+   COPY CUSTREC.
+FD CustomerHistory.
+01 HistoryData.
+   COPY CUSTREC.
+
+WORKING-STORAGE SECTION.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+01 WSMaxAgeDays pic 9(5) value 90.
+01 WSTodayDate pic 9(8).
+01 WSTodayOrdinal pic S9(8).
+01 WSInactiveOrdinal pic S9(8).
+01 WSAgeDays pic S9(8).
+01 WSArchivedCount pic 9(5) value zero.
+01 WSScannedCount pic 9(5) value zero.
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       display "Archive customers inactive longer than how many days "
+           "(default 90): " with no advancing
+       accept WSMaxAgeDays
+       if WSMaxAgeDays = zero
+           move 90 to WSMaxAgeDays
+       end-if
+       accept WSTodayDate from date yyyymmdd
+       compute WSTodayOrdinal = function integer-of-date(WSTodayDate)
+       open i-o CustomerFile
+       open extend CustomerHistory
+       move zero to IDNum OF CustomerData
+       start CustomerFile key is not less than IDNum OF CustomerData
+           invalid key set AtEOF to true
+       end-start
+       perform until AtEOF
+           read CustomerFile next record
+               at end set AtEOF to true
+           end-read
+           if not AtEOF
+               add 1 to WSScannedCount
+               perform EvaluateForArchive
+           end-if
+       end-perform
+       close CustomerFile, CustomerHistory
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Customers scanned: " WSScannedCount
+       display "Customers archived: " WSArchivedCount
+       display "Elapsed seconds: " WSElapsedSecs
+       stop run.
+
+*> archivia il record se e' inactive da piu' di WSMaxAgeDays giorni;
+*> CustInactiveDate zero vuol dire "non e' mai stato messo inactive"
+EvaluateForArchive.
+       if InactiveCust OF CustomerData and CustInactiveDate OF CustomerData not = zero
+           compute WSInactiveOrdinal =
+               function integer-of-date(CustInactiveDate OF CustomerData)
+           compute WSAgeDays = WSTodayOrdinal - WSInactiveOrdinal
+           if WSAgeDays >= WSMaxAgeDays
+               move CustomerData to HistoryData
+               write HistoryData
+               delete CustomerFile record
+                   invalid key display "Archive delete failed for IDNum " IDNum OF CustomerData
+               end-delete
+               add 1 to WSArchivedCount
+           end-if
+       end-if.
