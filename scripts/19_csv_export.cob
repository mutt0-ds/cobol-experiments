@@ -0,0 +1,93 @@
+       >>SOURCE FORMAT FREE
+*> Bulk CSV export: walks customers.txt sequentially (ACCESS MODE
+*> DYNAMIC, same browse style as ListAllCust in firstprogram.cob) and
+*> writes each CustomerData record out as a comma-delimited line,
+*> using STRING the way 08_strings.cob builds delimited output.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. csvexport.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+       SELECT CsvOut ASSIGN TO "CustomerExport.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+   COPY CUSTREC.
+
+FD CsvOut.
+01 CsvLine pic X(200).
+
+WORKING-STORAGE SECTION.
+01 WSEOFFlag pic X value "N".
+       88 AtEOF value "Y".
+01 WSIDDisplay pic X(5).
+01 WSExportCount pic 9(5) value zero.
+*> records-processed/elapsed-time summary, via ELAPSEDTIME
+01 WSJobStartTime pic 9(8).
+01 WSJobEndTime pic 9(8).
+01 WSElapsedSecs pic 9(5).
+
+PROCEDURE DIVISION.
+StartPara.
+       accept WSJobStartTime from time
+       open input CustomerFile
+       open output CsvOut
+       move zero to IDNum
+       start CustomerFile key is not less than IDNum
+           invalid key set AtEOF to true
+       end-start
+       perform until AtEOF
+           read CustomerFile next record
+               at end set AtEOF to true
+           end-read
+           if not AtEOF
+               perform WriteCsvLine
+               add 1 to WSExportCount
+           end-if
+       end-perform
+       close CustomerFile, CsvOut
+       accept WSJobEndTime from time
+       call "ELAPSEDTIME" using WSJobStartTime, WSJobEndTime, WSElapsedSecs
+       display "Customers exported: " WSExportCount
+       display "Elapsed seconds: " WSElapsedSecs
+       stop run.
+
+*> costruisce una riga CSV con STRING, come 08_strings.cob
+WriteCsvLine.
+       *> STRING only overwrites as many bytes as it builds, it doesn't
+       *> clear the rest of CsvLine first - without this a customer
+       *> whose line is shorter than the previous one's would keep that
+       *> previous customer's trailing bytes in the written record
+       move spaces to CsvLine
+       move IDNum to WSIDDisplay
+       string WSIDDisplay delimited by size
+           "," delimited by size
+           function trim(FirstName) delimited by size
+           "," delimited by size
+           function trim(LastName) delimited by size
+           "," delimited by size
+           function trim(AddrLine1) delimited by size
+           "," delimited by size
+           function trim(AddrCity) delimited by size
+           "," delimited by size
+           AddrState delimited by size
+           "," delimited by size
+           function trim(AddrZip) delimited by size
+           "," delimited by size
+           function trim(Phone) delimited by size
+           "," delimited by size
+           function trim(Email) delimited by size
+           "," delimited by size
+           CustStatusFlag delimited by size
+           into CsvLine
+           on overflow display "CSV line overflowed for IDNum " IDNum
+       end-string
+       write CsvLine.
